@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    EPSAMSCH                                                  *
+      *    AMORTIZATION-SCHEDULE RECORD LAYOUT - ONE ROW PER MONTHLY  *
+      *    PAYMENT, PRODUCED BY DBBAMORT OFF A CUSTOMER-COPY RECORD.  *
+      *****************************************************************
+           05  AS-CUSTOMER-ID            PIC X(10).
+           05  AS-MORTGAGE-ACCT-NO       PIC X(12).
+           05  AS-PAYMENT-NUMBER         PIC 9(3).
+           05  AS-PAYMENT-AMOUNT         PIC 9(7)V99.
+           05  AS-INTEREST-PORTION       PIC 9(7)V99.
+           05  AS-PRINCIPAL-PORTION      PIC 9(7)V99.
+           05  AS-REMAINING-BALANCE      PIC 9(9)V99.
