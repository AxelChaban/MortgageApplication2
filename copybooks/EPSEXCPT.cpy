@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    EPSEXCPT                                                  *
+      *    EXCEPTION RECORD LAYOUT - WRITTEN FOR ANY EPSMTCOM RECORD  *
+      *    THAT FAILS FIELD-LEVEL VALIDATION INSTEAD OF BEING LEFT    *
+      *    TO FLOW THROUGH TO THE CUSTOMER MASTER OR A TRANSACTION    *
+      *    FILE.                                                      *
+      *****************************************************************
+           05  EX-PROGRAM-ID             PIC X(8).
+           05  EX-CUSTOMER-ID            PIC X(10).
+           05  EX-REASON-CODE            PIC X(4).
+           05  EX-REASON-TEXT            PIC X(40).
+           05  EX-RUN-DATE               PIC X(10).
