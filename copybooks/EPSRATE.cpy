@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    EPSRATE                                                   *
+      *    INTEREST-RATE TABLE RECORD LAYOUT - ONE ROW PER LOAN TYPE  *
+      *    AND EFFECTIVE DATE, MAINTAINED THROUGH DBBRATEM AND READ   *
+      *    BY DBBAMORT TO FIND THE RATE IN EFFECT ON A GIVEN DATE     *
+      *    INSTEAD OF HAVING THE RATE FIXED IN THE CALCULATION CODE.  *
+      *****************************************************************
+           05  RT-KEY.
+               10  RT-LOAN-TYPE          PIC X(4).
+               10  RT-EFFECTIVE-DATE     PIC X(10).
+           05  RT-INTEREST-RATE          PIC 9(2)V999.
