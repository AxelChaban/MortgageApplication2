@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    EPSCTLTOT                                                 *
+      *    CONTROL-TOTAL RECORD LAYOUT - ONE ROW PER RUN OF ANY       *
+      *    PROGRAM IN THE DBBTEST SUITE, USED BY DBBCTOT TO TIE THE   *
+      *    SUITE'S RECORD COUNTS AND LOAN-AMOUNT TOTALS TOGETHER.     *
+      *****************************************************************
+           05  CT-PROGRAM-ID             PIC X(8).
+           05  CT-RUN-DATE                PIC X(10).
+           05  CT-RECORD-COUNT           PIC 9(7).
+           05  CT-LOAN-AMOUNT-TOTAL      PIC 9(11)V99.
