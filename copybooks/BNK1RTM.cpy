@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    BNK1RTM                                                   *
+      *    INTEREST-RATE TABLE MAINTENANCE SCREEN.                   *
+      *    COPIED INTO THE SCREEN SECTION UNDER 01 BNK1RTM-SCREEN.   *
+      *    EACH FIELD IS BOUND (USING) DIRECTLY TO ITS RATE-ENTRY-   *
+      *    COPY COUNTERPART SO ACCEPT BNK1RTM-SCREEN LOADS THE       *
+      *    OPERATOR'S ENTRY STRAIGHT INTO THE EPSRATE LAYOUT.        *
+      *****************************************************************
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE
+               'BNK1RTM - INTEREST RATE TABLE MAINTENANCE'.
+           05  LINE 3  COLUMN 1  VALUE 'LOAN TYPE        :'.
+           05  LINE 3  COLUMN 22 PIC X(4)
+               USING RT-LOAN-TYPE OF RATE-ENTRY-COPY.
+           05  LINE 4  COLUMN 1  VALUE 'EFFECTIVE DATE   :'.
+           05  LINE 4  COLUMN 22 PIC X(10)
+               USING RT-EFFECTIVE-DATE OF RATE-ENTRY-COPY.
+           05  LINE 5  COLUMN 1  VALUE 'INTEREST RATE    :'.
+           05  LINE 5  COLUMN 22 PIC Z9.999
+               USING RT-INTEREST-RATE OF RATE-ENTRY-COPY.
