@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    EPSERRLG                                                  *
+      *    FILE I/O ERROR-LOG RECORD LAYOUT - WRITTEN WHENEVER AN     *
+      *    OPEN, READ OR WRITE AGAINST A SUITE FILE COMES BACK WITH   *
+      *    A NON-ZERO FILE STATUS, SO THE STEP CAN LOG THE PROBLEM    *
+      *    AND KEEP GOING INSTEAD OF ABENDING.                        *
+      *****************************************************************
+           05  ER-PROGRAM-ID             PIC X(8).
+           05  ER-FILE-NAME              PIC X(8).
+           05  ER-OPERATION              PIC X(8).
+           05  ER-STATUS-CODE            PIC X(2).
+           05  ER-TIMESTAMP              PIC X(21).
