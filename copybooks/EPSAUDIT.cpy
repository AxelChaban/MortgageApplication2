@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    EPSAUDIT                                                  *
+      *    RUN-LEVEL AUDIT TRAIL RECORD - APPENDED BY EVERY PROGRAM   *
+      *    ON EVERY RUN SO THE SUITE'S PROCESSING HISTORY CAN BE      *
+      *    RECONSTRUCTED FROM A SINGLE FILE.                          *
+      *****************************************************************
+           05  AL-PROGRAM-ID             PIC X(8).
+           05  AL-RUN-DATE               PIC X(10).
+           05  AL-RECORDS-IN             PIC 9(7).
+           05  AL-RECORDS-OUT            PIC 9(7).
+           05  AL-COMPLETION-STATUS      PIC X(8).
