@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    EPSMTCOM                                                  *
+      *    MORTGAGE CUSTOMER MASTER RECORD LAYOUT.                   *
+      *    COPIED INTO WORKING-STORAGE UNDER 01 CUSTOMER-COPY AND    *
+      *    INTO THE CUSTOMER-MASTER FD WHEREVER THE RECORD IS READ   *
+      *    OR WRITTEN.                                                *
+      *****************************************************************
+           05  CM-CUSTOMER-ID            PIC X(10).
+           05  CM-CUSTOMER-NAME          PIC X(30).
+           05  CM-CUSTOMER-ADDRESS       PIC X(40).
+           05  CM-MORTGAGE-ACCT-NO       PIC X(12).
+           05  CM-PROPERTY-VALUE         PIC 9(9)V99.
+           05  CM-LOAN-AMOUNT            PIC 9(9)V99.
+           05  CM-INTEREST-RATE          PIC 9(2)V999.
+           05  CM-LOAN-TERM-MONTHS       PIC 9(3).
+           05  CM-LOAN-TYPE              PIC X(4).
+           05  CM-CURRENT-BALANCE        PIC 9(9)V99.
+           05  CM-APPLICATION-STATUS     PIC X(1).
+               88  CM-STATUS-NEW         VALUE 'N'.
+               88  CM-STATUS-APPROVED    VALUE 'A'.
+               88  CM-STATUS-REJECTED    VALUE 'R'.
+           05  CM-APPLICATION-DATE       PIC X(10).
+           05  FILLER                    PIC X(9).
