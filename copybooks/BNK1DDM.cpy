@@ -0,0 +1,35 @@
+      *****************************************************************
+      *    BNK1DDM                                                   *
+      *    MORTGAGE APPLICATION DATA-ENTRY SCREEN.                   *
+      *    COPIED INTO THE SCREEN SECTION UNDER 01 BNK1DDM-SCREEN.   *
+      *    EACH FIELD IS BOUND (USING) DIRECTLY TO ITS CUSTOMER-COPY *
+      *    COUNTERPART SO ACCEPT BNK1DDM-SCREEN LOADS THE OPERATOR'S *
+      *    ENTRY STRAIGHT INTO THE EPSMTCOM LAYOUT.                  *
+      *****************************************************************
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE
+               'BNK1DDM - MORTGAGE APPLICATION ENTRY'.
+           05  LINE 3  COLUMN 1  VALUE 'CUSTOMER ID      :'.
+           05  LINE 3  COLUMN 22 PIC X(10)
+               USING CM-CUSTOMER-ID OF CUSTOMER-COPY.
+           05  LINE 4  COLUMN 1  VALUE 'APPLICANT NAME   :'.
+           05  LINE 4  COLUMN 22 PIC X(30)
+               USING CM-CUSTOMER-NAME OF CUSTOMER-COPY.
+           05  LINE 5  COLUMN 1  VALUE 'MORTGAGE ACCT NO :'.
+           05  LINE 5  COLUMN 22 PIC X(12)
+               USING CM-MORTGAGE-ACCT-NO OF CUSTOMER-COPY.
+           05  LINE 6  COLUMN 1  VALUE 'PROPERTY VALUE   :'.
+           05  LINE 6  COLUMN 22 PIC Z(7)9.99
+               USING CM-PROPERTY-VALUE OF CUSTOMER-COPY.
+           05  LINE 7  COLUMN 1  VALUE 'LOAN AMOUNT      :'.
+           05  LINE 7  COLUMN 22 PIC Z(7)9.99
+               USING CM-LOAN-AMOUNT OF CUSTOMER-COPY.
+           05  LINE 8  COLUMN 1  VALUE 'LOAN TERM MONTHS :'.
+           05  LINE 8  COLUMN 22 PIC ZZ9
+               USING CM-LOAN-TERM-MONTHS OF CUSTOMER-COPY.
+           05  LINE 9  COLUMN 1  VALUE 'LOAN TYPE        :'.
+           05  LINE 9  COLUMN 22 PIC X(4)
+               USING CM-LOAN-TYPE OF CUSTOMER-COPY.
+           05  LINE 10 COLUMN 1  VALUE 'INTEREST RATE    :'.
+           05  LINE 10 COLUMN 22 PIC Z9.999
+               USING CM-INTEREST-RATE OF CUSTOMER-COPY.
