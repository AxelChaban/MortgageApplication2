@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    EPSBURO                                                   *
+      *    CREDIT BUREAU INTERFACE EXTRACT RECORD LAYOUT - FIXED-    *
+      *    WIDTH FIELDS SELECTED FROM THE CUSTOMER MASTER FOR THE    *
+      *    OUTBOUND BUREAU FEED.                                      *
+      *****************************************************************
+           05  BX-CUSTOMER-ID            PIC X(10).
+           05  BX-CUSTOMER-NAME          PIC X(30).
+           05  BX-MORTGAGE-ACCT-NO       PIC X(12).
+           05  BX-LOAN-AMOUNT            PIC 9(9)V99.
+           05  BX-CURRENT-BALANCE        PIC 9(9)V99.
+           05  BX-APPLICATION-STATUS     PIC X(1).
+           05  BX-RUN-DATE               PIC X(10).
