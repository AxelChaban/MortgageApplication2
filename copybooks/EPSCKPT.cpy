@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    EPSCKPT                                                   *
+      *    CHECKPOINT RECORD LAYOUT - WRITTEN EVERY N CUSTOMER        *
+      *    RECORDS SO AN ABENDED RUN CAN RESTART FROM THE LAST KEY    *
+      *    SUCCESSFULLY PROCESSED INSTEAD OF REPROCESSING THE FILE.   *
+      *    CP-COMPLETION-STATUS IS INCMPLT ON EVERY PERIODIC          *
+      *    CHECKPOINT AND IS ONLY SET TO COMPLETE ON THE FINAL        *
+      *    CHECKPOINT WRITTEN WHEN THE RUN FINISHES CLEANLY, SO A     *
+      *    RESTART ONLY HONORS A CHECKPOINT LEFT BY AN ABENDED RUN.   *
+      *    CP-VALID-RECORD-COUNT AND CP-LOAN-AMOUNT-TOTAL CARRY THE    *
+      *    RUNNING CONTROL-TOTAL FIGURES SO A RESTARTED RUN PICKS UP  *
+      *    THE WHOLE DAY'S TOTAL INSTEAD OF ONLY THE RECORDS          *
+      *    PROCESSED AFTER THE RESTART. CP-TOTAL-RECORDS-IN CARRIES   *
+      *    THE PHYSICAL READ COUNT THE SAME WAY, SO THE AUDIT LOG     *
+      *    WRITTEN AFTER A RESTART REPORTS THE WHOLE DAY'S READS,     *
+      *    NOT JUST THE READS MADE SINCE THE RESTART.                 *
+      *****************************************************************
+           05  CP-PROGRAM-ID             PIC X(8).
+           05  CP-LAST-KEY-PROCESSED     PIC X(10).
+           05  CP-RECORDS-PROCESSED      PIC 9(7).
+           05  CP-VALID-RECORD-COUNT     PIC 9(7).
+           05  CP-LOAN-AMOUNT-TOTAL      PIC 9(11)V99.
+           05  CP-TOTAL-RECORDS-IN       PIC 9(7).
+           05  CP-CHECKPOINT-DATE        PIC X(10).
+           05  CP-COMPLETION-STATUS      PIC X(8).
