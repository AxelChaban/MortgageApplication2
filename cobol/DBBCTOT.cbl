@@ -0,0 +1,200 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBCTOT.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Initial version - reads the control-total     *
+      *                records written by DBBTEST, DBBTEST2 and      *
+      *                DBBTEST3 and flags a control break if the     *
+      *                customer-master totals don't tie out.         *
+      *    2026-08-08  Append a run summary to the shared AUDIT-LOG   *
+      *                file on every run.                             *
+      *    2026-08-08  Check FILE STATUS after every OPEN/READ/WRITE   *
+      *                and log failures to the shared ERROR-LOG-FILE   *
+      *                instead of letting a bad status abend the step. *
+      *    2026-08-08  Accumulate and display DBBTEST's transaction-   *
+      *                feed total alongside DBBTEST2/DBBTEST3, and     *
+      *                set RETURN-CODE on a control break or a         *
+      *                logged file error so the job stream and an      *
+      *                operator can see it, not just the console.      *
+      *    2026-08-08  CTLTOT is a DISP=MOD file that keeps every run  *
+      *                ever made, not just today's; only roll up       *
+      *                records stamped with today's business date so   *
+      *                old runs don't blend into today's reconciling.  *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE
+               ASSIGN TO "CTLTOT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           COPY EPSCTLTOT.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY EPSAUDIT.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           COPY EPSERRLG.
+       WORKING-STORAGE SECTION.
+       01 DATE-JOUR PIC X(10).
+       01 BUSINESS-DATE PIC X(10).
+       01 WS-CTLTOT-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-ERRLOG-STATUS PIC X(2).
+       01 WS-ERR-FILE-NAME PIC X(8).
+       01 WS-ERR-OPERATION PIC X(8).
+       01 WS-ERR-STATUS-CODE PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+          88 WS-EOF-CTLTOT VALUE 'Y'.
+       01 WS-RECORDS-IN PIC 9(7) VALUE 0.
+       01 WS-DBBTEST-COUNT PIC 9(7) VALUE 0.
+       01 WS-DBBTEST-TOTAL PIC 9(11)V99 VALUE 0.
+       01 WS-DBBTEST2-COUNT PIC 9(7) VALUE 0.
+       01 WS-DBBTEST2-TOTAL PIC 9(11)V99 VALUE 0.
+       01 WS-DBBTEST3-COUNT PIC 9(7) VALUE 0.
+       01 WS-DBBTEST3-TOTAL PIC 9(11)V99 VALUE 0.
+       PROCEDURE DIVISION.
+                CALL 'DBBDATE' USING DATE-JOUR BUSINESS-DATE.
+                PERFORM A010-OPEN-FILES.
+                PERFORM A020-READ-CONTROL-TOTAL.
+                PERFORM A030-ACCUMULATE-TOTAL
+                    UNTIL WS-EOF-CTLTOT.
+                PERFORM A040-RECONCILE-TOTALS.
+                PERFORM A090-CLOSE-FILES.
+                STOP RUN.
+      *
+       A010-OPEN-FILES.
+                OPEN EXTEND ERROR-LOG-FILE.
+                IF WS-ERRLOG-STATUS NOT = '00'
+                    DISPLAY 'UNABLE TO OPEN ERROR-LOG-FILE - STATUS '
+                        WS-ERRLOG-STATUS
+                END-IF.
+                OPEN INPUT CONTROL-TOTAL-FILE.
+                IF WS-CTLTOT-STATUS NOT = '00'
+                    MOVE 'CTLTOT' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CTLTOT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND AUDIT-LOG-FILE.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A020-READ-CONTROL-TOTAL.
+                READ CONTROL-TOTAL-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                    NOT AT END
+                        ADD 1 TO WS-RECORDS-IN
+                END-READ.
+                IF WS-CTLTOT-STATUS NOT = '00'
+                  AND WS-CTLTOT-STATUS NOT = '10'
+                    MOVE 'CTLTOT' TO WS-ERR-FILE-NAME
+                    MOVE 'READ' TO WS-ERR-OPERATION
+                    MOVE WS-CTLTOT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A030-ACCUMULATE-TOTAL.
+      *        CTLTOT IS A DISP=MOD FILE THAT ACCUMULATES EVERY RUN
+      *        EVER MADE, NOT JUST TODAY'S - ONLY ROLL UP RECORDS
+      *        STAMPED WITH TODAY'S BUSINESS DATE.
+                IF CT-RUN-DATE = BUSINESS-DATE
+                    EVALUATE CT-PROGRAM-ID
+                        WHEN 'DBBTEST'
+                            ADD CT-RECORD-COUNT TO WS-DBBTEST-COUNT
+                            ADD CT-LOAN-AMOUNT-TOTAL TO WS-DBBTEST-TOTAL
+                        WHEN 'DBBTEST2'
+                            ADD CT-RECORD-COUNT TO WS-DBBTEST2-COUNT
+                            ADD CT-LOAN-AMOUNT-TOTAL
+                                TO WS-DBBTEST2-TOTAL
+                        WHEN 'DBBTEST3'
+                            ADD CT-RECORD-COUNT TO WS-DBBTEST3-COUNT
+                            ADD CT-LOAN-AMOUNT-TOTAL
+                                TO WS-DBBTEST3-TOTAL
+                        WHEN OTHER
+                            CONTINUE
+                    END-EVALUATE
+                END-IF.
+                PERFORM A020-READ-CONTROL-TOTAL.
+      *
+       A040-RECONCILE-TOTALS.
+      *        DBBTEST'S TOTAL IS THE COUNT/AMOUNT OF THE DAILY
+      *        MORTGAGE-TRANSACTION INPUT FEED, A DIFFERENT POPULATION
+      *        FROM THE CUSTOMER-MASTER FILE DBBTEST2 AND DBBTEST3
+      *        BOTH READ IN FULL - IT IS DISPLAYED FOR THE RUN LOG BUT
+      *        IS NOT EXPECTED TO TIE TO THE CUSTOMER-MASTER TOTALS.
+                DISPLAY 'DBBTEST  TRANSACTIONS READ: ' WS-DBBTEST-COUNT.
+                DISPLAY 'DBBTEST2 CUSTOMERS READ  : ' WS-DBBTEST2-COUNT.
+                DISPLAY 'DBBTEST3 CUSTOMERS READ  : ' WS-DBBTEST3-COUNT.
+                IF WS-DBBTEST2-COUNT = WS-DBBTEST3-COUNT
+                   AND WS-DBBTEST2-TOTAL = WS-DBBTEST3-TOTAL
+                    DISPLAY 'CONTROL TOTALS BALANCED - NO BREAK'
+                ELSE
+                    DISPLAY 'CONTROL BREAK - DBBTEST2/DBBTEST3 '
+                        'CUSTOMER-MASTER TOTALS DO NOT TIE OUT'
+                    IF RETURN-CODE < 8
+                        MOVE 8 TO RETURN-CODE
+                    END-IF
+                END-IF.
+      *
+       A085-WRITE-AUDIT-LOG.
+                MOVE 'DBBCTOT' TO AL-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO AL-RUN-DATE.
+                MOVE WS-RECORDS-IN TO AL-RECORDS-IN.
+                MOVE 0 TO AL-RECORDS-OUT.
+                MOVE 'COMPLETE' TO AL-COMPLETION-STATUS.
+                WRITE AUDIT-LOG-RECORD.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A099-WRITE-ERROR-LOG.
+                MOVE 'DBBCTOT' TO ER-PROGRAM-ID.
+                MOVE WS-ERR-FILE-NAME TO ER-FILE-NAME.
+                MOVE WS-ERR-OPERATION TO ER-OPERATION.
+                MOVE WS-ERR-STATUS-CODE TO ER-STATUS-CODE.
+                MOVE FUNCTION CURRENT-DATE TO ER-TIMESTAMP.
+                WRITE ERROR-LOG-RECORD.
+                IF RETURN-CODE < 8
+                    MOVE 8 TO RETURN-CODE
+                END-IF.
+      *
+       A090-CLOSE-FILES.
+                PERFORM A085-WRITE-AUDIT-LOG.
+                CLOSE CONTROL-TOTAL-FILE.
+                CLOSE AUDIT-LOG-FILE.
+                CLOSE ERROR-LOG-FILE.
