@@ -0,0 +1,155 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBAMORT.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Initial version - monthly amortization        *
+      *                schedule off principal/rate/term from a       *
+      *                CUSTOMER-COPY (EPSMTCOM) record.               *
+      *    2026-08-08  Look up the rate in effect for the loan type   *
+      *                and run date in RATE-TABLE-FILE before         *
+      *                building the schedule, instead of always       *
+      *                using the rate passed in from the caller.      *
+      *    2026-08-08  Hold a rate-table override in a local work      *
+      *                field (WS-EFFECTIVE-RATE) instead of moving it  *
+      *                back into LS-INTEREST-RATE, since that argument *
+      *                is passed by reference from CUSTOMER-COPY and a *
+      *                hit was silently overwriting the caller's copy  *
+      *                of the customer's on-file rate.                 *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO "RATETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RATETAB-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  RATE-TABLE-FILE.
+       01  RATE-TABLE-RECORD.
+           COPY EPSRATE.
+       WORKING-STORAGE SECTION.
+       01 WS-MONTHLY-RATE                PIC S9(3)V9(6) COMP-3.
+       01 WS-PAYMENT                     PIC 9(7)V99.
+       01 WS-BALANCE                     PIC 9(9)V99.
+       01 WS-INTEREST-PORTION            PIC 9(7)V99.
+       01 WS-PRINCIPAL-PORTION           PIC 9(7)V99.
+       01 WS-LOOKUP-RATE                 PIC 9(2)V999.
+       01 WS-EFFECTIVE-RATE              PIC 9(2)V999.
+       01 WS-RATETAB-STATUS              PIC X(2).
+       01 WS-RATETAB-OPEN-SWITCH PIC X VALUE 'N'.
+          88 WS-RATETAB-OPEN VALUE 'Y'.
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+          88 WS-EOF-RATETAB VALUE 'Y'.
+       LINKAGE SECTION.
+       01 LS-CUSTOMER-ID                 PIC X(10).
+       01 LS-MORTGAGE-ACCT-NO            PIC X(12).
+       01 LS-LOAN-AMOUNT                 PIC 9(9)V99.
+       01 LS-INTEREST-RATE               PIC 9(2)V999.
+       01 LS-LOAN-TERM-MONTHS            PIC 9(3).
+       01 LS-SCHEDULE-COUNT              PIC 9(3).
+       01 LS-SCHEDULE-TABLE.
+          05 LS-SCHEDULE-ROW OCCURS 480 TIMES INDEXED BY SCH-IDX.
+             COPY EPSAMSCH REPLACING ==05== BY ==10==.
+       01 LS-LOAN-TYPE                   PIC X(4).
+       01 LS-RUN-DATE                    PIC X(10).
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID LS-MORTGAGE-ACCT-NO
+               LS-LOAN-AMOUNT LS-INTEREST-RATE LS-LOAN-TERM-MONTHS
+               LS-SCHEDULE-COUNT LS-SCHEDULE-TABLE LS-LOAN-TYPE
+               LS-RUN-DATE.
+      *
+       A005-LOOKUP-RATE.
+                MOVE 0 TO WS-LOOKUP-RATE.
+                OPEN INPUT RATE-TABLE-FILE.
+                IF WS-RATETAB-STATUS NOT = '00'
+                    DISPLAY 'UNABLE TO OPEN RATE-TABLE-FILE - STATUS '
+                        WS-RATETAB-STATUS
+                ELSE
+                    SET WS-RATETAB-OPEN TO TRUE
+                    MOVE LS-LOAN-TYPE
+                        TO RT-LOAN-TYPE OF RATE-TABLE-RECORD
+                    MOVE LOW-VALUES
+                        TO RT-EFFECTIVE-DATE OF RATE-TABLE-RECORD
+                    START RATE-TABLE-FILE
+                        KEY IS NOT LESS THAN RT-KEY
+                        INVALID KEY
+                            SET WS-EOF-RATETAB TO TRUE
+                    END-START
+                    PERFORM UNTIL WS-EOF-RATETAB
+                        READ RATE-TABLE-FILE NEXT RECORD
+                            AT END
+                                SET WS-EOF-RATETAB TO TRUE
+                            NOT AT END
+                                IF RT-LOAN-TYPE OF RATE-TABLE-RECORD
+                                        NOT = LS-LOAN-TYPE
+                                    SET WS-EOF-RATETAB TO TRUE
+                                ELSE
+                                    IF RT-EFFECTIVE-DATE
+                                            OF RATE-TABLE-RECORD
+                                            NOT > LS-RUN-DATE
+                                        MOVE RT-INTEREST-RATE
+                                            OF RATE-TABLE-RECORD
+                                            TO WS-LOOKUP-RATE
+                                    ELSE
+                                        SET WS-EOF-RATETAB TO TRUE
+                                    END-IF
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                END-IF.
+                IF WS-RATETAB-OPEN
+                    CLOSE RATE-TABLE-FILE
+                END-IF.
+                MOVE LS-INTEREST-RATE TO WS-EFFECTIVE-RATE.
+                IF WS-LOOKUP-RATE > 0
+                    MOVE WS-LOOKUP-RATE TO WS-EFFECTIVE-RATE
+                END-IF.
+      *
+       A010-BUILD-SCHEDULE.
+                MOVE LS-LOAN-AMOUNT TO WS-BALANCE.
+                COMPUTE WS-MONTHLY-RATE =
+                    WS-EFFECTIVE-RATE / 100 / 12.
+                IF WS-MONTHLY-RATE = 0
+                    COMPUTE WS-PAYMENT ROUNDED =
+                        LS-LOAN-AMOUNT / LS-LOAN-TERM-MONTHS
+                ELSE
+                    COMPUTE WS-PAYMENT ROUNDED =
+                        LS-LOAN-AMOUNT * WS-MONTHLY-RATE /
+                        (1 - ((1 + WS-MONTHLY-RATE) **
+                            (- LS-LOAN-TERM-MONTHS)))
+                END-IF.
+                PERFORM VARYING SCH-IDX FROM 1 BY 1
+                        UNTIL SCH-IDX > LS-LOAN-TERM-MONTHS
+                    COMPUTE WS-INTEREST-PORTION ROUNDED =
+                        WS-BALANCE * WS-MONTHLY-RATE
+                    COMPUTE WS-PRINCIPAL-PORTION =
+                        WS-PAYMENT - WS-INTEREST-PORTION
+                    SUBTRACT WS-PRINCIPAL-PORTION FROM WS-BALANCE
+                    MOVE LS-CUSTOMER-ID
+                        TO AS-CUSTOMER-ID (SCH-IDX)
+                    MOVE LS-MORTGAGE-ACCT-NO
+                        TO AS-MORTGAGE-ACCT-NO (SCH-IDX)
+                    MOVE SCH-IDX TO AS-PAYMENT-NUMBER (SCH-IDX)
+                    MOVE WS-PAYMENT TO AS-PAYMENT-AMOUNT (SCH-IDX)
+                    MOVE WS-INTEREST-PORTION
+                        TO AS-INTEREST-PORTION (SCH-IDX)
+                    MOVE WS-PRINCIPAL-PORTION
+                        TO AS-PRINCIPAL-PORTION (SCH-IDX)
+                    MOVE WS-BALANCE
+                        TO AS-REMAINING-BALANCE (SCH-IDX)
+                END-PERFORM.
+                MOVE LS-LOAN-TERM-MONTHS TO LS-SCHEDULE-COUNT.
+                GOBACK.
