@@ -0,0 +1,275 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBRPT.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Initial version - daily mortgage status       *
+      *                report off the CUSTOMER-MASTER file, headed   *
+      *                with the DBBDATE business date.                *
+      *    2026-08-08  Append a run summary to the shared AUDIT-LOG   *
+      *                file on every run.                             *
+      *    2026-08-08  Check FILE STATUS after every OPEN/READ/WRITE   *
+      *                and log failures to the shared ERROR-LOG-FILE   *
+      *                instead of letting a bad status abend the step. *
+      *    2026-08-08  Set RETURN-CODE on a logged file error so the   *
+      *                job stream can tell a bad run from a clean one. *
+      *    2026-08-08  Check FILE STATUS after each of the four        *
+      *                totals-line writes in A080-WRITE-TOTALS         *
+      *                individually instead of only after the last one.*
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT STATUS-REPORT-FILE
+               ASSIGN TO "MTGRPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY EPSMTCOM.
+       FD  STATUS-REPORT-FILE.
+       01  STATUS-REPORT-LINE           PIC X(80).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY EPSAUDIT.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           COPY EPSERRLG.
+       WORKING-STORAGE SECTION.
+       01 CUSTOMER-COPY.
+          COPY EPSMTCOM.
+       01 DATE-JOUR PIC X(10).
+       01 BUSINESS-DATE PIC X(10).
+       01 WS-CUSTMAST-STATUS PIC X(2).
+       01 WS-RPT-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-ERRLOG-STATUS PIC X(2).
+       01 WS-ERR-FILE-NAME PIC X(8).
+       01 WS-ERR-OPERATION PIC X(8).
+       01 WS-ERR-STATUS-CODE PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+          88 WS-EOF-CUSTMAST VALUE 'Y'.
+       01 WS-RECORDS-IN PIC 9(7) VALUE 0.
+       01 WS-RECORDS-OUT PIC 9(7) VALUE 0.
+       01 WS-NEW-COUNT PIC 9(7) VALUE 0.
+       01 WS-APPROVED-COUNT PIC 9(7) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(7) VALUE 0.
+       01 WS-GRAND-TOTAL-BALANCE PIC 9(11)V99 VALUE 0.
+       01 WS-HEADING-LINE-1.
+          05 FILLER              PIC X(29) VALUE
+             'DAILY MORTGAGE STATUS REPORT'.
+          05 FILLER              PIC X(10) VALUE SPACES.
+          05 FILLER              PIC X(9)  VALUE 'RUN DATE:'.
+          05 HL-RUN-DATE         PIC X(10).
+       01 WS-DETAIL-LINE.
+          05 DL-CUSTOMER-ID      PIC X(10).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 DL-CUSTOMER-NAME    PIC X(30).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 DL-STATUS           PIC X(9).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 DL-CURRENT-BALANCE  PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-TOTAL-LINE.
+          05 FILLER              PIC X(14) VALUE 'NEW         : '.
+          05 TL-NEW-COUNT        PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-2.
+          05 FILLER              PIC X(14) VALUE 'APPROVED    : '.
+          05 TL-APPROVED-COUNT   PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-3.
+          05 FILLER              PIC X(14) VALUE 'REJECTED    : '.
+          05 TL-REJECTED-COUNT   PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-4.
+          05 FILLER              PIC X(24) VALUE
+             'GRAND TOTAL BALANCE  : '.
+          05 TL-GRAND-TOTAL      PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+                CALL 'DBBDATE' USING DATE-JOUR BUSINESS-DATE.
+                PERFORM A010-OPEN-FILES.
+                PERFORM A020-WRITE-HEADING.
+                PERFORM A030-READ-CUSTOMER.
+                PERFORM A040-PROCESS-CUSTOMER
+                    UNTIL WS-EOF-CUSTMAST.
+                PERFORM A080-WRITE-TOTALS.
+                PERFORM A090-CLOSE-FILES.
+                STOP RUN.
+      *
+       A010-OPEN-FILES.
+                OPEN EXTEND ERROR-LOG-FILE.
+                IF WS-ERRLOG-STATUS NOT = '00'
+                    DISPLAY 'UNABLE TO OPEN ERROR-LOG-FILE - STATUS '
+                        WS-ERRLOG-STATUS
+                END-IF.
+                OPEN INPUT CUSTOMER-MASTER-FILE.
+                IF WS-CUSTMAST-STATUS NOT = '00'
+                    MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN OUTPUT STATUS-REPORT-FILE.
+                IF WS-RPT-STATUS NOT = '00'
+                    MOVE 'MTGRPT' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-RPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND AUDIT-LOG-FILE.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A020-WRITE-HEADING.
+                MOVE BUSINESS-DATE TO HL-RUN-DATE.
+                WRITE STATUS-REPORT-LINE FROM WS-HEADING-LINE-1.
+                IF WS-RPT-STATUS NOT = '00'
+                    MOVE 'MTGRPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-RPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A030-READ-CUSTOMER.
+                READ CUSTOMER-MASTER-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                    NOT AT END
+                        MOVE CUSTOMER-MASTER-RECORD TO CUSTOMER-COPY
+                        ADD 1 TO WS-RECORDS-IN
+                END-READ.
+                IF WS-CUSTMAST-STATUS NOT = '00'
+                  AND WS-CUSTMAST-STATUS NOT = '10'
+                    MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                    MOVE 'READ' TO WS-ERR-OPERATION
+                    MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A040-PROCESS-CUSTOMER.
+                MOVE CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    TO DL-CUSTOMER-ID.
+                MOVE CM-CUSTOMER-NAME OF CUSTOMER-COPY
+                    TO DL-CUSTOMER-NAME.
+                MOVE CM-CURRENT-BALANCE OF CUSTOMER-COPY
+                    TO DL-CURRENT-BALANCE.
+                EVALUATE TRUE
+                    WHEN CM-STATUS-NEW OF CUSTOMER-COPY
+                        MOVE 'NEW' TO DL-STATUS
+                        ADD 1 TO WS-NEW-COUNT
+                    WHEN CM-STATUS-APPROVED OF CUSTOMER-COPY
+                        MOVE 'APPROVED' TO DL-STATUS
+                        ADD 1 TO WS-APPROVED-COUNT
+                    WHEN CM-STATUS-REJECTED OF CUSTOMER-COPY
+                        MOVE 'REJECTED' TO DL-STATUS
+                        ADD 1 TO WS-REJECTED-COUNT
+                    WHEN OTHER
+                        MOVE 'UNKNOWN' TO DL-STATUS
+                END-EVALUATE.
+                ADD CM-CURRENT-BALANCE OF CUSTOMER-COPY
+                    TO WS-GRAND-TOTAL-BALANCE.
+                WRITE STATUS-REPORT-LINE FROM WS-DETAIL-LINE.
+                IF WS-RPT-STATUS NOT = '00'
+                    MOVE 'MTGRPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-RPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                ADD 1 TO WS-RECORDS-OUT.
+                PERFORM A030-READ-CUSTOMER.
+      *
+       A080-WRITE-TOTALS.
+                MOVE WS-NEW-COUNT TO TL-NEW-COUNT.
+                WRITE STATUS-REPORT-LINE FROM WS-TOTAL-LINE.
+                IF WS-RPT-STATUS NOT = '00'
+                    MOVE 'MTGRPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-RPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                MOVE WS-APPROVED-COUNT TO TL-APPROVED-COUNT.
+                WRITE STATUS-REPORT-LINE FROM WS-TOTAL-LINE-2.
+                IF WS-RPT-STATUS NOT = '00'
+                    MOVE 'MTGRPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-RPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                MOVE WS-REJECTED-COUNT TO TL-REJECTED-COUNT.
+                WRITE STATUS-REPORT-LINE FROM WS-TOTAL-LINE-3.
+                IF WS-RPT-STATUS NOT = '00'
+                    MOVE 'MTGRPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-RPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                MOVE WS-GRAND-TOTAL-BALANCE TO TL-GRAND-TOTAL.
+                WRITE STATUS-REPORT-LINE FROM WS-TOTAL-LINE-4.
+                IF WS-RPT-STATUS NOT = '00'
+                    MOVE 'MTGRPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-RPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A085-WRITE-AUDIT-LOG.
+                MOVE 'DBBRPT' TO AL-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO AL-RUN-DATE.
+                MOVE WS-RECORDS-IN TO AL-RECORDS-IN.
+                MOVE WS-RECORDS-OUT TO AL-RECORDS-OUT.
+                MOVE 'COMPLETE' TO AL-COMPLETION-STATUS.
+                WRITE AUDIT-LOG-RECORD.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A099-WRITE-ERROR-LOG.
+                MOVE 'DBBRPT' TO ER-PROGRAM-ID.
+                MOVE WS-ERR-FILE-NAME TO ER-FILE-NAME.
+                MOVE WS-ERR-OPERATION TO ER-OPERATION.
+                MOVE WS-ERR-STATUS-CODE TO ER-STATUS-CODE.
+                MOVE FUNCTION CURRENT-DATE TO ER-TIMESTAMP.
+                WRITE ERROR-LOG-RECORD.
+                IF RETURN-CODE < 8
+                    MOVE 8 TO RETURN-CODE
+                END-IF.
+      *
+       A090-CLOSE-FILES.
+                PERFORM A085-WRITE-AUDIT-LOG.
+                CLOSE CUSTOMER-MASTER-FILE.
+                CLOSE STATUS-REPORT-FILE.
+                CLOSE AUDIT-LOG-FILE.
+                CLOSE ERROR-LOG-FILE.
