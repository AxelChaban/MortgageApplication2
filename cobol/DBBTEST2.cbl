@@ -2,6 +2,47 @@
        IDENTIFICATION DIVISION.
       *AUTHOR. Axel CHABAN.
        PROGRAM-ID. DBBTEST2.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Stamp output with the DBBDATE business date.   *
+      *    2026-08-08  Open the CUSTOMER-MASTER file and read real    *
+      *                EPSMTCOM records into CUSTOMER-COPY instead    *
+      *                of displaying a fixed tag.                    *
+      *    2026-08-08  Wire up the BNK1DDM screen as a live mortgage- *
+      *                application intake transaction that writes    *
+      *                the new application onto CUSTOMER-MASTER.     *
+      *    2026-08-08  Write a control-total record to the shared    *
+      *                CONTROL-TOTAL-FILE so DBBCTOT can reconcile   *
+      *                this run against the rest of the suite.       *
+      *    2026-08-08  Validate each customer master record right    *
+      *                after it is read; reject bad ones to the      *
+      *                EXCEPTION-FILE instead of displaying them.     *
+      *    2026-08-08  Append a run summary to the shared AUDIT-LOG   *
+      *                file on every run.                             *
+      *    2026-08-08  Check FILE STATUS after every OPEN/READ/WRITE   *
+      *                and log failures to the shared ERROR-LOG-FILE   *
+      *                instead of letting a bad status abend the step. *
+      *    2026-08-08  CUSTOMER-MASTER-FILE needs DYNAMIC access to    *
+      *                support the WRITE in A040-ENTER-APPLICATION     *
+      *                while open I-O; SEQUENTIAL only allows READ/    *
+      *                REWRITE/START.  BNK1DDM now also captures LOAN  *
+      *                TYPE and INTEREST RATE, and CUSTOMER-COPY is    *
+      *                initialized before the screen is shown so a    *
+      *                new application can't inherit fields left       *
+      *                over from the last customer read.               *
+      *    2026-08-08  Set RETURN-CODE on a rejected record or a       *
+      *                logged file error so the job stream can tell a  *
+      *                bad run from a clean one; reject a non-positive *
+      *                loan term in validation instead of letting it   *
+      *                reach DBBAMORT's payment calculation.           *
+      *    2026-08-08  Also reject a loan term over 480 months, the    *
+      *                size of DBBAMORT's schedule table.              *
+      *    2026-08-08  Read CUSTOMER-MASTER-FILE with NEXT RECORD so   *
+      *                the DYNAMIC-access scan advances sequentially   *
+      *                on a standard COBOL runtime instead of relying  *
+      *                on a plain READ to infer it.                    *
+      *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAINFRAME.
@@ -10,15 +51,275 @@
       *****************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+               ASSIGN TO "CTLTOT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-STATUS.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "MTGEXCPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
       *****************************************************************
       *** File Section                                              ***
       *****************************************************************
        FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY EPSMTCOM.
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           COPY EPSCTLTOT.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           COPY EPSEXCPT.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY EPSAUDIT.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           COPY EPSERRLG.
        WORKING-STORAGE SECTION.
        01 CUSTOMER-COPY.
           COPY EPSMTCOM.
-  *****COPY BNK1DDM.
+       01 DATE-JOUR PIC X(10).
+       01 BUSINESS-DATE PIC X(10).
+       01 WS-CUSTMAST-STATUS PIC X(2).
+       01 WS-CTLTOT-STATUS PIC X(2).
+       01 WS-EXCPT-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-ERRLOG-STATUS PIC X(2).
+       01 WS-ERR-FILE-NAME PIC X(8).
+       01 WS-ERR-OPERATION PIC X(8).
+       01 WS-ERR-STATUS-CODE PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+          88 WS-EOF-CUSTMAST VALUE 'Y'.
+       01 WS-RECORD-VALID-SWITCH PIC X VALUE 'Y'.
+          88 WS-RECORD-VALID VALUE 'Y'.
+          88 WS-RECORD-INVALID VALUE 'N'.
+       01 WS-CTL-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-CTL-LOAN-TOTAL PIC 9(11)V99 VALUE 0.
+       01 WS-RECORDS-IN PIC 9(7) VALUE 0.
+       01 WS-RECORDS-OUT PIC 9(7) VALUE 0.
+       SCREEN SECTION.
+       01 BNK1DDM-SCREEN.
+          COPY BNK1DDM.
        PROCEDURE DIVISION.
-                DISPLAY 'AXELDBBTEST2_GITLAB01'.
-                STOP RUN.
\ No newline at end of file
+                CALL 'DBBDATE' USING DATE-JOUR BUSINESS-DATE.
+                DISPLAY 'AXELDBBTEST2_GITLAB01' ' RUN DATE: '
+                    BUSINESS-DATE.
+                PERFORM A010-OPEN-FILES.
+                PERFORM A020-READ-CUSTOMER.
+                PERFORM A030-DISPLAY-CUSTOMER
+                    UNTIL WS-EOF-CUSTMAST.
+                PERFORM A040-ENTER-APPLICATION.
+                PERFORM A090-CLOSE-FILES.
+                STOP RUN.
+      *
+       A010-OPEN-FILES.
+                OPEN EXTEND ERROR-LOG-FILE.
+                IF WS-ERRLOG-STATUS NOT = '00'
+                    DISPLAY 'UNABLE TO OPEN ERROR-LOG-FILE - STATUS '
+                        WS-ERRLOG-STATUS
+                END-IF.
+                OPEN I-O CUSTOMER-MASTER-FILE.
+                IF WS-CUSTMAST-STATUS NOT = '00'
+                    MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND CONTROL-TOTAL-FILE.
+                IF WS-CTLTOT-STATUS NOT = '00'
+                    MOVE 'CTLTOT' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CTLTOT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND EXCEPTION-FILE.
+                IF WS-EXCPT-STATUS NOT = '00'
+                    MOVE 'MTGEXCPT' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-EXCPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND AUDIT-LOG-FILE.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A020-READ-CUSTOMER.
+                READ CUSTOMER-MASTER-FILE NEXT RECORD
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                    NOT AT END
+                        MOVE CUSTOMER-MASTER-RECORD TO CUSTOMER-COPY
+                        ADD 1 TO WS-RECORDS-IN
+                END-READ.
+                IF WS-CUSTMAST-STATUS NOT = '00'
+                  AND WS-CUSTMAST-STATUS NOT = '10'
+                    MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                    MOVE 'READ' TO WS-ERR-OPERATION
+                    MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A030-DISPLAY-CUSTOMER.
+                PERFORM A025-VALIDATE-RECORD.
+                IF WS-RECORD-VALID
+                    DISPLAY 'CUSTOMER ID      : '
+                        CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    DISPLAY 'CUSTOMER NAME    : '
+                        CM-CUSTOMER-NAME OF CUSTOMER-COPY
+                    DISPLAY 'MORTGAGE ACCT NO : '
+                        CM-MORTGAGE-ACCT-NO OF CUSTOMER-COPY
+                    DISPLAY 'CURRENT BALANCE  : '
+                        CM-CURRENT-BALANCE OF CUSTOMER-COPY
+                    ADD 1 TO WS-CTL-RECORD-COUNT
+                    ADD CM-LOAN-AMOUNT OF CUSTOMER-COPY
+                        TO WS-CTL-LOAN-TOTAL
+                END-IF.
+                PERFORM A020-READ-CUSTOMER.
+      *
+       A025-VALIDATE-RECORD.
+                SET WS-RECORD-VALID TO TRUE.
+                EVALUATE TRUE
+                    WHEN CM-CUSTOMER-ID OF CUSTOMER-COPY = SPACES
+                      OR CM-CUSTOMER-NAME OF CUSTOMER-COPY = SPACES
+                        MOVE 'REQD' TO EX-REASON-CODE
+                        MOVE 'REQUIRED FIELD MISSING'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-LOAN-AMOUNT OF CUSTOMER-COPY NOT > 0
+                        MOVE 'LOAN' TO EX-REASON-CODE
+                        MOVE 'LOAN AMOUNT NOT POSITIVE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-INTEREST-RATE OF CUSTOMER-COPY < 0.500
+                      OR CM-INTEREST-RATE OF CUSTOMER-COPY > 25.000
+                        MOVE 'RATE' TO EX-REASON-CODE
+                        MOVE 'INTEREST RATE NOT PLAUSIBLE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-LOAN-TERM-MONTHS OF CUSTOMER-COPY NOT > 0
+                      OR CM-LOAN-TERM-MONTHS OF CUSTOMER-COPY > 480
+                        MOVE 'TERM' TO EX-REASON-CODE
+                        MOVE 'LOAN TERM OUT OF RANGE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                IF WS-RECORD-INVALID
+                    PERFORM A027-WRITE-EXCEPTION
+                END-IF.
+      *
+       A027-WRITE-EXCEPTION.
+                MOVE 'DBBTEST2' TO EX-PROGRAM-ID.
+                MOVE CM-CUSTOMER-ID OF CUSTOMER-COPY TO EX-CUSTOMER-ID.
+                MOVE BUSINESS-DATE TO EX-RUN-DATE.
+                WRITE EXCEPTION-RECORD.
+                IF WS-EXCPT-STATUS NOT = '00'
+                    MOVE 'MTGEXCPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-EXCPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                IF RETURN-CODE < 4
+                    MOVE 4 TO RETURN-CODE
+                END-IF.
+      *
+       A040-ENTER-APPLICATION.
+                INITIALIZE CUSTOMER-COPY.
+                DISPLAY BNK1DDM-SCREEN.
+                ACCEPT BNK1DDM-SCREEN.
+                MOVE BUSINESS-DATE
+                    TO CM-APPLICATION-DATE OF CUSTOMER-COPY.
+                SET CM-STATUS-NEW OF CUSTOMER-COPY TO TRUE.
+                PERFORM A025-VALIDATE-RECORD.
+                IF WS-RECORD-VALID
+                    WRITE CUSTOMER-MASTER-RECORD
+                        FROM CUSTOMER-COPY
+                        INVALID KEY
+                            DISPLAY 'MORTGAGE ENTRY REJECTED - ID '
+                                CM-CUSTOMER-ID OF CUSTOMER-COPY
+                                ' ALREADY ON FILE'
+                        NOT INVALID KEY
+                            ADD 1 TO WS-RECORDS-OUT
+                    END-WRITE
+                    IF WS-CUSTMAST-STATUS NOT = '00'
+                      AND WS-CUSTMAST-STATUS NOT = '22'
+                        MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                        MOVE 'WRITE' TO WS-ERR-OPERATION
+                        MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                        PERFORM A099-WRITE-ERROR-LOG
+                    END-IF
+                END-IF.
+      *
+       A080-WRITE-CONTROL-TOTAL.
+                MOVE 'DBBTEST2' TO CT-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO CT-RUN-DATE.
+                MOVE WS-CTL-RECORD-COUNT TO CT-RECORD-COUNT.
+                MOVE WS-CTL-LOAN-TOTAL TO CT-LOAN-AMOUNT-TOTAL.
+                WRITE CONTROL-TOTAL-RECORD.
+                IF WS-CTLTOT-STATUS NOT = '00'
+                    MOVE 'CTLTOT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-CTLTOT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A085-WRITE-AUDIT-LOG.
+                MOVE 'DBBTEST2' TO AL-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO AL-RUN-DATE.
+                MOVE WS-RECORDS-IN TO AL-RECORDS-IN.
+                MOVE WS-RECORDS-OUT TO AL-RECORDS-OUT.
+                MOVE 'COMPLETE' TO AL-COMPLETION-STATUS.
+                WRITE AUDIT-LOG-RECORD.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A099-WRITE-ERROR-LOG.
+                MOVE 'DBBTEST2' TO ER-PROGRAM-ID.
+                MOVE WS-ERR-FILE-NAME TO ER-FILE-NAME.
+                MOVE WS-ERR-OPERATION TO ER-OPERATION.
+                MOVE WS-ERR-STATUS-CODE TO ER-STATUS-CODE.
+                MOVE FUNCTION CURRENT-DATE TO ER-TIMESTAMP.
+                WRITE ERROR-LOG-RECORD.
+                IF RETURN-CODE < 8
+                    MOVE 8 TO RETURN-CODE
+                END-IF.
+      *
+       A090-CLOSE-FILES.
+                PERFORM A080-WRITE-CONTROL-TOTAL.
+                PERFORM A085-WRITE-AUDIT-LOG.
+                CLOSE CUSTOMER-MASTER-FILE.
+                CLOSE CONTROL-TOTAL-FILE.
+                CLOSE EXCEPTION-FILE.
+                CLOSE AUDIT-LOG-FILE.
+                CLOSE ERROR-LOG-FILE.
