@@ -0,0 +1,190 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBEXTR.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Initial version - extracts credit bureau      *
+      *                interface fields from the CUSTOMER-MASTER     *
+      *                file populated by DBBTEST2 and DBBTEST3.       *
+      *    2026-08-08  Append a run summary to the shared AUDIT-LOG   *
+      *                file on every run.                             *
+      *    2026-08-08  Check FILE STATUS after every OPEN/READ/WRITE   *
+      *                and log failures to the shared ERROR-LOG-FILE   *
+      *                instead of letting a bad status abend the step. *
+      *    2026-08-08  Set RETURN-CODE on a logged file error so the   *
+      *                job stream can tell a bad run from a clean one. *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT BUREAU-EXTRACT-FILE
+               ASSIGN TO "BUROEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BURO-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY EPSMTCOM.
+       FD  BUREAU-EXTRACT-FILE.
+       01  BUREAU-EXTRACT-RECORD.
+           COPY EPSBURO.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY EPSAUDIT.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           COPY EPSERRLG.
+       WORKING-STORAGE SECTION.
+       01 CUSTOMER-COPY.
+          COPY EPSMTCOM.
+       01 DATE-JOUR PIC X(10).
+       01 BUSINESS-DATE PIC X(10).
+       01 WS-CUSTMAST-STATUS PIC X(2).
+       01 WS-BURO-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-ERRLOG-STATUS PIC X(2).
+       01 WS-ERR-FILE-NAME PIC X(8).
+       01 WS-ERR-OPERATION PIC X(8).
+       01 WS-ERR-STATUS-CODE PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+          88 WS-EOF-CUSTMAST VALUE 'Y'.
+       01 WS-RECORDS-IN PIC 9(7) VALUE 0.
+       01 WS-EXTRACT-COUNT PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+                CALL 'DBBDATE' USING DATE-JOUR BUSINESS-DATE.
+                PERFORM A010-OPEN-FILES.
+                PERFORM A020-READ-CUSTOMER.
+                PERFORM A030-EXTRACT-CUSTOMER
+                    UNTIL WS-EOF-CUSTMAST.
+                PERFORM A090-CLOSE-FILES.
+                STOP RUN.
+      *
+       A010-OPEN-FILES.
+                OPEN EXTEND ERROR-LOG-FILE.
+                IF WS-ERRLOG-STATUS NOT = '00'
+                    DISPLAY 'UNABLE TO OPEN ERROR-LOG-FILE - STATUS '
+                        WS-ERRLOG-STATUS
+                END-IF.
+                OPEN INPUT CUSTOMER-MASTER-FILE.
+                IF WS-CUSTMAST-STATUS NOT = '00'
+                    MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN OUTPUT BUREAU-EXTRACT-FILE.
+                IF WS-BURO-STATUS NOT = '00'
+                    MOVE 'BUROEXTR' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-BURO-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND AUDIT-LOG-FILE.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A020-READ-CUSTOMER.
+                READ CUSTOMER-MASTER-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                    NOT AT END
+                        MOVE CUSTOMER-MASTER-RECORD TO CUSTOMER-COPY
+                        ADD 1 TO WS-RECORDS-IN
+                END-READ.
+                IF WS-CUSTMAST-STATUS NOT = '00'
+                  AND WS-CUSTMAST-STATUS NOT = '10'
+                    MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                    MOVE 'READ' TO WS-ERR-OPERATION
+                    MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A030-EXTRACT-CUSTOMER.
+                MOVE CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    TO BX-CUSTOMER-ID.
+                MOVE CM-CUSTOMER-NAME OF CUSTOMER-COPY
+                    TO BX-CUSTOMER-NAME.
+                MOVE CM-MORTGAGE-ACCT-NO OF CUSTOMER-COPY
+                    TO BX-MORTGAGE-ACCT-NO.
+                MOVE CM-LOAN-AMOUNT OF CUSTOMER-COPY
+                    TO BX-LOAN-AMOUNT.
+                MOVE CM-CURRENT-BALANCE OF CUSTOMER-COPY
+                    TO BX-CURRENT-BALANCE.
+                MOVE CM-APPLICATION-STATUS OF CUSTOMER-COPY
+                    TO BX-APPLICATION-STATUS.
+                MOVE BUSINESS-DATE TO BX-RUN-DATE.
+                WRITE BUREAU-EXTRACT-RECORD.
+                IF WS-BURO-STATUS NOT = '00'
+                    MOVE 'BUROEXTR' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-BURO-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                ADD 1 TO WS-EXTRACT-COUNT.
+                PERFORM A020-READ-CUSTOMER.
+      *
+       A085-WRITE-AUDIT-LOG.
+                MOVE 'DBBEXTR' TO AL-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO AL-RUN-DATE.
+                MOVE WS-RECORDS-IN TO AL-RECORDS-IN.
+                MOVE WS-EXTRACT-COUNT TO AL-RECORDS-OUT.
+                MOVE 'COMPLETE' TO AL-COMPLETION-STATUS.
+                WRITE AUDIT-LOG-RECORD.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A099-WRITE-ERROR-LOG.
+                MOVE 'DBBEXTR' TO ER-PROGRAM-ID.
+                MOVE WS-ERR-FILE-NAME TO ER-FILE-NAME.
+                MOVE WS-ERR-OPERATION TO ER-OPERATION.
+                MOVE WS-ERR-STATUS-CODE TO ER-STATUS-CODE.
+                MOVE FUNCTION CURRENT-DATE TO ER-TIMESTAMP.
+                WRITE ERROR-LOG-RECORD.
+                IF RETURN-CODE < 8
+                    MOVE 8 TO RETURN-CODE
+                END-IF.
+      *
+       A090-CLOSE-FILES.
+                DISPLAY 'BUREAU EXTRACT RECORDS WRITTEN : '
+                    WS-EXTRACT-COUNT.
+                PERFORM A085-WRITE-AUDIT-LOG.
+                CLOSE CUSTOMER-MASTER-FILE.
+                CLOSE BUREAU-EXTRACT-FILE.
+                CLOSE AUDIT-LOG-FILE.
+                CLOSE ERROR-LOG-FILE.
