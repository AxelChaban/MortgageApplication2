@@ -0,0 +1,77 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBDATE.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Initial version - calendar date plus the      *
+      *                bank's processing (business) date, callable   *
+      *                by any program that needs a trustworthy       *
+      *                run date instead of its own copy of the logic.*
+      *    2026-08-08  Corrected the weekend roll-back - Saturday     *
+      *                (day-of-week 0) now falls back one day to      *
+      *                Friday and Sunday (day-of-week 1) falls back   *
+      *                two days to Friday; the SUBTRACT amounts had   *
+      *                been swapped.                                  *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-DATE-TIME          PIC X(21).
+       01 WS-CD-FIELDS REDEFINES WS-CURRENT-DATE-TIME.
+          05 WS-CD-DATE-NUM             PIC 9(8).
+          05 FILLER                     PIC X(13).
+       01 WS-CD-TEXT REDEFINES WS-CURRENT-DATE-TIME.
+          05 WS-CD-YYYY                 PIC 9(4).
+          05 WS-CD-MM                   PIC 9(2).
+          05 WS-CD-DD                   PIC 9(2).
+          05 FILLER                     PIC X(13).
+       01 WS-BUS-DATE-NUM               PIC 9(8).
+       01 WS-BUS-DATE-TEXT REDEFINES WS-BUS-DATE-NUM.
+          05 WS-BD-YYYY                 PIC 9(4).
+          05 WS-BD-MM                   PIC 9(2).
+          05 WS-BD-DD                   PIC 9(2).
+       01 WS-DAY-OF-WEEK                PIC 9.
+       01 WS-INTEGER-DATE               PIC 9(7).
+       LINKAGE SECTION.
+       01 LS-CALENDAR-DATE               PIC X(10).
+       01 LS-BUSINESS-DATE               PIC X(10).
+       PROCEDURE DIVISION USING LS-CALENDAR-DATE LS-BUSINESS-DATE.
+      *
+       A010-OBTAIN-DATE.
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+                STRING WS-CD-YYYY '-' WS-CD-MM '-' WS-CD-DD
+                    DELIMITED BY SIZE INTO LS-CALENDAR-DATE.
+      *
+      *        BUSINESS DATE LAGS THE CALENDAR DATE OVER A WEEKEND -
+      *        ROLL SATURDAY BACK TO FRIDAY, SUNDAY BACK TO FRIDAY.
+      *
+                COMPUTE WS-INTEGER-DATE =
+                    FUNCTION INTEGER-OF-DATE(WS-CD-DATE-NUM).
+                COMPUTE WS-DAY-OF-WEEK =
+                    FUNCTION MOD(WS-INTEGER-DATE + 1, 7).
+                EVALUATE WS-DAY-OF-WEEK
+                    WHEN 0
+                         SUBTRACT 1 FROM WS-INTEGER-DATE
+                    WHEN 1
+                         SUBTRACT 2 FROM WS-INTEGER-DATE
+                    WHEN OTHER
+                         CONTINUE
+                END-EVALUATE.
+                COMPUTE WS-BUS-DATE-NUM =
+                    FUNCTION DATE-OF-INTEGER(WS-INTEGER-DATE).
+                STRING WS-BD-YYYY '-' WS-BD-MM '-' WS-BD-DD
+                    DELIMITED BY SIZE INTO LS-BUSINESS-DATE.
+                GOBACK.
