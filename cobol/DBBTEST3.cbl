@@ -2,6 +2,63 @@
        IDENTIFICATION DIVISION.
       *AUTHOR. Axel CHABAN.
        PROGRAM-ID. DBBTEST3.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Stamp output with the DBBDATE business date.   *
+      *    2026-08-08  Open the CUSTOMER-MASTER file and read real    *
+      *                EPSMTCOM records into CUSTOMER-COPY instead    *
+      *                of displaying a fixed tag.                    *
+      *    2026-08-08  Call DBBAMORT off each CUSTOMER-COPY record    *
+      *                and write its monthly amortization schedule   *
+      *                to AMORT-SCHEDULE-FILE.                       *
+      *    2026-08-08  Write a control-total record to the shared    *
+      *                CONTROL-TOTAL-FILE so DBBCTOT can reconcile   *
+      *                this run against the rest of the suite.       *
+      *    2026-08-08  Checkpoint every N customers processed and    *
+      *                restart from the last checkpoint key on a     *
+      *                rerun instead of reprocessing the whole file.  *
+      *    2026-08-08  Validate each customer master record right    *
+      *                after it is read; reject bad ones to the      *
+      *                EXCEPTION-FILE instead of amortizing them.     *
+      *    2026-08-08  Append a run summary to the shared AUDIT-LOG   *
+      *                file on every run.                             *
+      *    2026-08-08  Check FILE STATUS after every OPEN/READ/WRITE   *
+      *                and log failures to the shared ERROR-LOG-FILE   *
+      *                instead of letting a bad status abend the step. *
+      *    2026-08-08  Tag checkpoint records COMPLETE/INCMPLT so a    *
+      *                restart only honors the last checkpoint when    *
+      *                the prior run abended mid-file; a clean run     *
+      *                now writes a final COMPLETE checkpoint so the   *
+      *                next day's run does not reposition past it and  *
+      *                skip records.                                   *
+      *    2026-08-08  Set RETURN-CODE on a rejected record or a       *
+      *                logged file error so the job stream can tell a  *
+      *                bad run from a clean one; reject a non-positive *
+      *                loan term in validation instead of letting it   *
+      *                reach DBBAMORT's payment calculation.           *
+      *    2026-08-08  Also reject a loan term over 480 months, the    *
+      *                size of DBBAMORT's schedule table.  Persist the *
+      *                running control-total count and amount in the  *
+      *                checkpoint record (EPSCKPT) so a restarted run  *
+      *                reconciles the whole day, not just the records  *
+      *                processed after the restart point.  A restart  *
+      *                key no longer found on CUSTOMER-MASTER-FILE now *
+      *                repositions to the top of the file instead of   *
+      *                leaving the next READ's starting point          *
+      *                undefined.  The checkpoint interval is now a    *
+      *                PARM (defaulting to 100 when none is passed)    *
+      *                instead of a fixed literal.                     *
+      *    2026-08-08  Read CUSTOMER-MASTER-FILE with NEXT RECORD so   *
+      *                the DYNAMIC-access scan advances sequentially   *
+      *                on a standard COBOL runtime instead of relying  *
+      *                on a plain READ to infer it.  Carry the         *
+      *                physical records-in count in the checkpoint     *
+      *                record (CP-TOTAL-RECORDS-IN) and restore it on  *
+      *                restart so the audit log's AL-RECORDS-IN        *
+      *                reflects the whole day, not just the reads      *
+      *                made after the restart point.                   *
+      *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAINFRAME.
@@ -10,15 +67,436 @@
       *****************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT AMORT-SCHEDULE-FILE
+               ASSIGN TO "AMORSCHD"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AMORSCHD-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+               ASSIGN TO "CTLTOT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "MTGEXCPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
       *****************************************************************
       *** File Section                                              ***
       *****************************************************************
        FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           COPY EPSMTCOM.
+       FD  AMORT-SCHEDULE-FILE.
+       01  AMORT-SCHEDULE-RECORD.
+           COPY EPSAMSCH.
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           COPY EPSCTLTOT.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           COPY EPSCKPT.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           COPY EPSEXCPT.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY EPSAUDIT.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           COPY EPSERRLG.
        WORKING-STORAGE SECTION.
        01 CUSTOMER-COPY.
           COPY EPSMTCOM.
   *****COPY BNK1DDM.
-       PROCEDURE DIVISION.
-                DISPLAY 'AXELDBBTEST3_GITLAB01'.
-                STOP RUN.
\ No newline at end of file
+       01 DATE-JOUR PIC X(10).
+       01 BUSINESS-DATE PIC X(10).
+       01 WS-CUSTMAST-STATUS PIC X(2).
+       01 WS-AMORSCHD-STATUS PIC X(2).
+       01 WS-CTLTOT-STATUS PIC X(2).
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-EXCPT-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-ERRLOG-STATUS PIC X(2).
+       01 WS-ERR-FILE-NAME PIC X(8).
+       01 WS-ERR-OPERATION PIC X(8).
+       01 WS-ERR-STATUS-CODE PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+          88 WS-EOF-CUSTMAST VALUE 'Y'.
+       01 WS-RECORD-VALID-SWITCH PIC X VALUE 'Y'.
+          88 WS-RECORD-VALID VALUE 'Y'.
+          88 WS-RECORD-INVALID VALUE 'N'.
+       01 WS-CKPT-EOF-SWITCH PIC X VALUE 'N'.
+          88 WS-CKPT-EOF VALUE 'Y'.
+       01 WS-RESTART-SWITCH PIC X VALUE 'N'.
+          88 WS-IS-RESTART VALUE 'Y'.
+       01 WS-RESTART-KEY PIC X(10) VALUE SPACES.
+       01 WS-CKPT-FOUND-SWITCH PIC X VALUE 'N'.
+          88 WS-CKPT-FOUND VALUE 'Y'.
+       01 WS-LAST-CKPT-STATUS PIC X(8) VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 100.
+       01 WS-RECORDS-SINCE-CKPT PIC 9(3) VALUE 0.
+       01 WS-TOTAL-PROCESSED PIC 9(7) VALUE 0.
+       01 WS-CTL-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-CTL-LOAN-TOTAL PIC 9(11)V99 VALUE 0.
+       01 WS-RECORDS-IN PIC 9(7) VALUE 0.
+       01 WS-SCHEDULE-COUNT PIC 9(3).
+       01 WS-SCHEDULE-IDX PIC 9(3).
+       01 WS-SCHEDULE-TABLE.
+          05 WS-SCHEDULE-ROW OCCURS 480 TIMES INDEXED BY SCH-IDX.
+             COPY EPSAMSCH REPLACING ==05== BY ==10==.
+       LINKAGE SECTION.
+       01 LS-PARM.
+          05 LS-PARM-LEN             PIC S9(4) COMP.
+          05 LS-PARM-DATA            PIC X(3).
+       PROCEDURE DIVISION USING LS-PARM.
+                CALL 'DBBDATE' USING DATE-JOUR BUSINESS-DATE.
+                DISPLAY 'AXELDBBTEST3_GITLAB01' ' RUN DATE: '
+                    BUSINESS-DATE.
+                PERFORM A003-GET-CHECKPOINT-INTERVAL.
+                PERFORM A005-DETERMINE-RESTART.
+                PERFORM A010-OPEN-FILES.
+                IF WS-IS-RESTART
+                    PERFORM A015-REPOSITION-FILE
+                END-IF.
+                PERFORM A020-READ-CUSTOMER.
+                PERFORM A030-PROCESS-CUSTOMER
+                    UNTIL WS-EOF-CUSTMAST.
+                PERFORM A090-CLOSE-FILES.
+                STOP RUN.
+      *
+       A003-GET-CHECKPOINT-INTERVAL.
+                IF LS-PARM-LEN > 0
+                    MOVE LS-PARM-DATA TO WS-CHECKPOINT-INTERVAL
+                END-IF.
+                IF WS-CHECKPOINT-INTERVAL = 0
+                    MOVE 100 TO WS-CHECKPOINT-INTERVAL
+                END-IF.
+                DISPLAY 'CHECKPOINT INTERVAL : ' WS-CHECKPOINT-INTERVAL.
+      *
+       A005-DETERMINE-RESTART.
+                OPEN INPUT CHECKPOINT-FILE.
+                IF WS-CKPT-STATUS = '00'
+                    PERFORM UNTIL WS-CKPT-EOF
+                        READ CHECKPOINT-FILE
+                            AT END
+                                SET WS-CKPT-EOF TO TRUE
+                            NOT AT END
+                                MOVE CP-LAST-KEY-PROCESSED
+                                    TO WS-RESTART-KEY
+                                MOVE CP-RECORDS-PROCESSED
+                                    TO WS-TOTAL-PROCESSED
+                                MOVE CP-VALID-RECORD-COUNT
+                                    TO WS-CTL-RECORD-COUNT
+                                MOVE CP-LOAN-AMOUNT-TOTAL
+                                    TO WS-CTL-LOAN-TOTAL
+                                MOVE CP-TOTAL-RECORDS-IN
+                                    TO WS-RECORDS-IN
+                                MOVE CP-COMPLETION-STATUS
+                                    TO WS-LAST-CKPT-STATUS
+                                SET WS-CKPT-FOUND TO TRUE
+                        END-READ
+                    END-PERFORM
+                    CLOSE CHECKPOINT-FILE
+                END-IF.
+                IF WS-CKPT-FOUND
+                  AND WS-LAST-CKPT-STATUS NOT = 'COMPLETE'
+                    SET WS-IS-RESTART TO TRUE
+                END-IF.
+      *
+       A010-OPEN-FILES.
+                OPEN EXTEND ERROR-LOG-FILE.
+                IF WS-ERRLOG-STATUS NOT = '00'
+                    DISPLAY 'UNABLE TO OPEN ERROR-LOG-FILE - STATUS '
+                        WS-ERRLOG-STATUS
+                END-IF.
+                OPEN INPUT CUSTOMER-MASTER-FILE.
+                IF WS-CUSTMAST-STATUS NOT = '00'
+                    MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                IF WS-IS-RESTART
+                    OPEN EXTEND AMORT-SCHEDULE-FILE
+                ELSE
+                    OPEN OUTPUT AMORT-SCHEDULE-FILE
+                END-IF.
+                IF WS-AMORSCHD-STATUS NOT = '00'
+                    MOVE 'AMORSCHD' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-AMORSCHD-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND CONTROL-TOTAL-FILE.
+                IF WS-CTLTOT-STATUS NOT = '00'
+                    MOVE 'CTLTOT' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CTLTOT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND CHECKPOINT-FILE.
+                IF WS-CKPT-STATUS NOT = '00'
+                    MOVE 'CKPTFILE' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CKPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND EXCEPTION-FILE.
+                IF WS-EXCPT-STATUS NOT = '00'
+                    MOVE 'MTGEXCPT' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-EXCPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND AUDIT-LOG-FILE.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A015-REPOSITION-FILE.
+                MOVE WS-RESTART-KEY
+                    TO CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD.
+                START CUSTOMER-MASTER-FILE
+                    KEY IS GREATER THAN CM-CUSTOMER-ID
+                        OF CUSTOMER-MASTER-RECORD
+                    INVALID KEY
+                        DISPLAY 'RESTART KEY NOT FOUND - '
+                            'STARTING FROM TOP OF FILE'
+                        MOVE LOW-VALUES
+                            TO CM-CUSTOMER-ID OF CUSTOMER-MASTER-RECORD
+                        START CUSTOMER-MASTER-FILE
+                            KEY IS NOT LESS THAN CM-CUSTOMER-ID
+                                OF CUSTOMER-MASTER-RECORD
+                            INVALID KEY
+                                MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                                MOVE 'START' TO WS-ERR-OPERATION
+                                MOVE WS-CUSTMAST-STATUS
+                                    TO WS-ERR-STATUS-CODE
+                                PERFORM A099-WRITE-ERROR-LOG
+                        END-START
+                END-START.
+      *
+       A020-READ-CUSTOMER.
+                READ CUSTOMER-MASTER-FILE NEXT RECORD
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                    NOT AT END
+                        MOVE CUSTOMER-MASTER-RECORD TO CUSTOMER-COPY
+                        ADD 1 TO WS-RECORDS-IN
+                END-READ.
+                IF WS-CUSTMAST-STATUS NOT = '00'
+                  AND WS-CUSTMAST-STATUS NOT = '10'
+                    MOVE 'CUSTMAST' TO WS-ERR-FILE-NAME
+                    MOVE 'READ' TO WS-ERR-OPERATION
+                    MOVE WS-CUSTMAST-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A030-PROCESS-CUSTOMER.
+                PERFORM A025-VALIDATE-RECORD.
+                IF WS-RECORD-VALID
+                    DISPLAY 'CUSTOMER ID      : '
+                        CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    DISPLAY 'CUSTOMER NAME    : '
+                        CM-CUSTOMER-NAME OF CUSTOMER-COPY
+                    DISPLAY 'MORTGAGE ACCT NO : '
+                        CM-MORTGAGE-ACCT-NO OF CUSTOMER-COPY
+                    DISPLAY 'CURRENT BALANCE  : '
+                        CM-CURRENT-BALANCE OF CUSTOMER-COPY
+                    ADD 1 TO WS-CTL-RECORD-COUNT
+                    ADD CM-LOAN-AMOUNT OF CUSTOMER-COPY
+                        TO WS-CTL-LOAN-TOTAL
+                    PERFORM A050-BUILD-AMORTIZATION
+                END-IF.
+                ADD 1 TO WS-RECORDS-SINCE-CKPT.
+                ADD 1 TO WS-TOTAL-PROCESSED.
+                IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                    PERFORM A070-WRITE-CHECKPOINT
+                END-IF.
+                PERFORM A020-READ-CUSTOMER.
+      *
+       A025-VALIDATE-RECORD.
+                SET WS-RECORD-VALID TO TRUE.
+                EVALUATE TRUE
+                    WHEN CM-CUSTOMER-ID OF CUSTOMER-COPY = SPACES
+                      OR CM-CUSTOMER-NAME OF CUSTOMER-COPY = SPACES
+                        MOVE 'REQD' TO EX-REASON-CODE
+                        MOVE 'REQUIRED FIELD MISSING'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-LOAN-AMOUNT OF CUSTOMER-COPY NOT > 0
+                        MOVE 'LOAN' TO EX-REASON-CODE
+                        MOVE 'LOAN AMOUNT NOT POSITIVE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-INTEREST-RATE OF CUSTOMER-COPY < 0.500
+                      OR CM-INTEREST-RATE OF CUSTOMER-COPY > 25.000
+                        MOVE 'RATE' TO EX-REASON-CODE
+                        MOVE 'INTEREST RATE NOT PLAUSIBLE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-LOAN-TERM-MONTHS OF CUSTOMER-COPY NOT > 0
+                      OR CM-LOAN-TERM-MONTHS OF CUSTOMER-COPY > 480
+                        MOVE 'TERM' TO EX-REASON-CODE
+                        MOVE 'LOAN TERM OUT OF RANGE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                IF WS-RECORD-INVALID
+                    PERFORM A027-WRITE-EXCEPTION
+                END-IF.
+      *
+       A027-WRITE-EXCEPTION.
+                MOVE 'DBBTEST3' TO EX-PROGRAM-ID.
+                MOVE CM-CUSTOMER-ID OF CUSTOMER-COPY TO EX-CUSTOMER-ID.
+                MOVE BUSINESS-DATE TO EX-RUN-DATE.
+                WRITE EXCEPTION-RECORD.
+                IF WS-EXCPT-STATUS NOT = '00'
+                    MOVE 'MTGEXCPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-EXCPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                IF RETURN-CODE < 4
+                    MOVE 4 TO RETURN-CODE
+                END-IF.
+      *
+       A050-BUILD-AMORTIZATION.
+                CALL 'DBBAMORT' USING
+                    CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    CM-MORTGAGE-ACCT-NO OF CUSTOMER-COPY
+                    CM-LOAN-AMOUNT OF CUSTOMER-COPY
+                    CM-INTEREST-RATE OF CUSTOMER-COPY
+                    CM-LOAN-TERM-MONTHS OF CUSTOMER-COPY
+                    WS-SCHEDULE-COUNT
+                    WS-SCHEDULE-TABLE
+                    CM-LOAN-TYPE OF CUSTOMER-COPY
+                    BUSINESS-DATE.
+                PERFORM VARYING WS-SCHEDULE-IDX FROM 1 BY 1
+                        UNTIL WS-SCHEDULE-IDX > WS-SCHEDULE-COUNT
+                    WRITE AMORT-SCHEDULE-RECORD
+                        FROM WS-SCHEDULE-ROW (WS-SCHEDULE-IDX)
+                    IF WS-AMORSCHD-STATUS NOT = '00'
+                        MOVE 'AMORSCHD' TO WS-ERR-FILE-NAME
+                        MOVE 'WRITE' TO WS-ERR-OPERATION
+                        MOVE WS-AMORSCHD-STATUS TO WS-ERR-STATUS-CODE
+                        PERFORM A099-WRITE-ERROR-LOG
+                    END-IF
+                END-PERFORM.
+      *
+       A070-WRITE-CHECKPOINT.
+                MOVE 'DBBTEST3' TO CP-PROGRAM-ID.
+                MOVE CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    TO CP-LAST-KEY-PROCESSED.
+                MOVE WS-TOTAL-PROCESSED TO CP-RECORDS-PROCESSED.
+                MOVE WS-CTL-RECORD-COUNT TO CP-VALID-RECORD-COUNT.
+                MOVE WS-CTL-LOAN-TOTAL TO CP-LOAN-AMOUNT-TOTAL.
+                MOVE WS-RECORDS-IN TO CP-TOTAL-RECORDS-IN.
+                MOVE BUSINESS-DATE TO CP-CHECKPOINT-DATE.
+                MOVE 'INCMPLT' TO CP-COMPLETION-STATUS.
+                WRITE CHECKPOINT-RECORD.
+                IF WS-CKPT-STATUS NOT = '00'
+                    MOVE 'CKPTFILE' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-CKPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                MOVE 0 TO WS-RECORDS-SINCE-CKPT.
+      *
+       A072-WRITE-FINAL-CHECKPOINT.
+                MOVE 'DBBTEST3' TO CP-PROGRAM-ID.
+                MOVE CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    TO CP-LAST-KEY-PROCESSED.
+                MOVE WS-TOTAL-PROCESSED TO CP-RECORDS-PROCESSED.
+                MOVE WS-CTL-RECORD-COUNT TO CP-VALID-RECORD-COUNT.
+                MOVE WS-CTL-LOAN-TOTAL TO CP-LOAN-AMOUNT-TOTAL.
+                MOVE WS-RECORDS-IN TO CP-TOTAL-RECORDS-IN.
+                MOVE BUSINESS-DATE TO CP-CHECKPOINT-DATE.
+                MOVE 'COMPLETE' TO CP-COMPLETION-STATUS.
+                WRITE CHECKPOINT-RECORD.
+                IF WS-CKPT-STATUS NOT = '00'
+                    MOVE 'CKPTFILE' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-CKPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A080-WRITE-CONTROL-TOTAL.
+                MOVE 'DBBTEST3' TO CT-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO CT-RUN-DATE.
+                MOVE WS-CTL-RECORD-COUNT TO CT-RECORD-COUNT.
+                MOVE WS-CTL-LOAN-TOTAL TO CT-LOAN-AMOUNT-TOTAL.
+                WRITE CONTROL-TOTAL-RECORD.
+                IF WS-CTLTOT-STATUS NOT = '00'
+                    MOVE 'CTLTOT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-CTLTOT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A085-WRITE-AUDIT-LOG.
+                MOVE 'DBBTEST3' TO AL-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO AL-RUN-DATE.
+                MOVE WS-RECORDS-IN TO AL-RECORDS-IN.
+                MOVE WS-CTL-RECORD-COUNT TO AL-RECORDS-OUT.
+                MOVE 'COMPLETE' TO AL-COMPLETION-STATUS.
+                WRITE AUDIT-LOG-RECORD.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A099-WRITE-ERROR-LOG.
+                MOVE 'DBBTEST3' TO ER-PROGRAM-ID.
+                MOVE WS-ERR-FILE-NAME TO ER-FILE-NAME.
+                MOVE WS-ERR-OPERATION TO ER-OPERATION.
+                MOVE WS-ERR-STATUS-CODE TO ER-STATUS-CODE.
+                MOVE FUNCTION CURRENT-DATE TO ER-TIMESTAMP.
+                WRITE ERROR-LOG-RECORD.
+                IF RETURN-CODE < 8
+                    MOVE 8 TO RETURN-CODE
+                END-IF.
+      *
+       A090-CLOSE-FILES.
+                PERFORM A072-WRITE-FINAL-CHECKPOINT.
+                PERFORM A080-WRITE-CONTROL-TOTAL.
+                PERFORM A085-WRITE-AUDIT-LOG.
+                CLOSE CUSTOMER-MASTER-FILE.
+                CLOSE AMORT-SCHEDULE-FILE.
+                CLOSE CONTROL-TOTAL-FILE.
+                CLOSE CHECKPOINT-FILE.
+                CLOSE EXCEPTION-FILE.
+                CLOSE AUDIT-LOG-FILE.
+                CLOSE ERROR-LOG-FILE.
