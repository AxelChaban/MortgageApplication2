@@ -0,0 +1,174 @@
+  ******************************************************************
+       IDENTIFICATION DIVISION.
+      *AUTHOR. Axel CHABAN.
+       PROGRAM-ID. DBBRATEM.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Initial version - maintains the interest-rate  *
+      *                table (RATE-TABLE-FILE / EPSRATE) off the      *
+      *                BNK1RTM screen so DBBAMORT can look up the     *
+      *                rate in effect for a loan type instead of      *
+      *                having rates fixed in the calculation code.    *
+      *    2026-08-08  Set RETURN-CODE on a logged file error so the   *
+      *                job stream can tell a bad run from a clean one. *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO "RATETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RT-KEY
+               FILE STATUS IS WS-RATETAB-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+       FD  RATE-TABLE-FILE.
+       01  RATE-TABLE-RECORD.
+           COPY EPSRATE.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY EPSAUDIT.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           COPY EPSERRLG.
+       WORKING-STORAGE SECTION.
+       01 RATE-ENTRY-COPY.
+          COPY EPSRATE.
+       01 DATE-JOUR PIC X(10).
+       01 BUSINESS-DATE PIC X(10).
+       01 WS-RATETAB-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-ERRLOG-STATUS PIC X(2).
+       01 WS-ERR-FILE-NAME PIC X(8).
+       01 WS-ERR-OPERATION PIC X(8).
+       01 WS-ERR-STATUS-CODE PIC X(2).
+       01 WS-RECORD-VALID-SWITCH PIC X VALUE 'Y'.
+          88 WS-RECORD-VALID VALUE 'Y'.
+          88 WS-RECORD-INVALID VALUE 'N'.
+       01 WS-RECORDS-IN PIC 9(7) VALUE 0.
+       01 WS-RECORDS-OUT PIC 9(7) VALUE 0.
+       SCREEN SECTION.
+       01 BNK1RTM-SCREEN.
+          COPY BNK1RTM.
+       PROCEDURE DIVISION.
+                CALL 'DBBDATE' USING DATE-JOUR BUSINESS-DATE.
+                DISPLAY 'AXELDBBRATEM_GITLAB01' ' RUN DATE: '
+                    BUSINESS-DATE.
+                PERFORM A010-OPEN-FILES.
+                PERFORM A040-MAINTAIN-RATE.
+                PERFORM A090-CLOSE-FILES.
+                STOP RUN.
+      *
+       A010-OPEN-FILES.
+                OPEN EXTEND ERROR-LOG-FILE.
+                IF WS-ERRLOG-STATUS NOT = '00'
+                    DISPLAY 'UNABLE TO OPEN ERROR-LOG-FILE - STATUS '
+                        WS-ERRLOG-STATUS
+                END-IF.
+                OPEN I-O RATE-TABLE-FILE.
+                IF WS-RATETAB-STATUS NOT = '00'
+                    MOVE 'RATETAB' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-RATETAB-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND AUDIT-LOG-FILE.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A025-VALIDATE-RECORD.
+                SET WS-RECORD-VALID TO TRUE.
+                EVALUATE TRUE
+                    WHEN RT-LOAN-TYPE OF RATE-ENTRY-COPY = SPACES
+                      OR RT-EFFECTIVE-DATE OF RATE-ENTRY-COPY = SPACES
+                        SET WS-RECORD-INVALID TO TRUE
+                        DISPLAY 'RATE ENTRY REJECTED - LOAN TYPE OR '
+                            'EFFECTIVE DATE MISSING'
+                    WHEN RT-INTEREST-RATE OF RATE-ENTRY-COPY < 0.500
+                      OR RT-INTEREST-RATE OF RATE-ENTRY-COPY > 25.000
+                        SET WS-RECORD-INVALID TO TRUE
+                        DISPLAY 'RATE ENTRY REJECTED - INTEREST RATE '
+                            'NOT PLAUSIBLE'
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+      *
+       A040-MAINTAIN-RATE.
+                DISPLAY BNK1RTM-SCREEN.
+                ACCEPT BNK1RTM-SCREEN.
+                ADD 1 TO WS-RECORDS-IN.
+                PERFORM A025-VALIDATE-RECORD.
+                IF WS-RECORD-VALID
+                    WRITE RATE-TABLE-RECORD
+                        FROM RATE-ENTRY-COPY
+                        INVALID KEY
+                            DISPLAY 'RATE ENTRY REJECTED - LOAN TYPE '
+                                RT-LOAN-TYPE OF RATE-ENTRY-COPY
+                                ' ALREADY ON FILE FOR EFFECTIVE DATE '
+                                RT-EFFECTIVE-DATE OF RATE-ENTRY-COPY
+                        NOT INVALID KEY
+                            ADD 1 TO WS-RECORDS-OUT
+                    END-WRITE
+                    IF WS-RATETAB-STATUS NOT = '00'
+                      AND WS-RATETAB-STATUS NOT = '22'
+                        MOVE 'RATETAB' TO WS-ERR-FILE-NAME
+                        MOVE 'WRITE' TO WS-ERR-OPERATION
+                        MOVE WS-RATETAB-STATUS TO WS-ERR-STATUS-CODE
+                        PERFORM A099-WRITE-ERROR-LOG
+                    END-IF
+                END-IF.
+      *
+       A085-WRITE-AUDIT-LOG.
+                MOVE 'DBBRATEM' TO AL-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO AL-RUN-DATE.
+                MOVE WS-RECORDS-IN TO AL-RECORDS-IN.
+                MOVE WS-RECORDS-OUT TO AL-RECORDS-OUT.
+                MOVE 'COMPLETE' TO AL-COMPLETION-STATUS.
+                WRITE AUDIT-LOG-RECORD.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A099-WRITE-ERROR-LOG.
+                MOVE 'DBBRATEM' TO ER-PROGRAM-ID.
+                MOVE WS-ERR-FILE-NAME TO ER-FILE-NAME.
+                MOVE WS-ERR-OPERATION TO ER-OPERATION.
+                MOVE WS-ERR-STATUS-CODE TO ER-STATUS-CODE.
+                MOVE FUNCTION CURRENT-DATE TO ER-TIMESTAMP.
+                WRITE ERROR-LOG-RECORD.
+                IF RETURN-CODE < 8
+                    MOVE 8 TO RETURN-CODE
+                END-IF.
+      *
+       A090-CLOSE-FILES.
+                PERFORM A085-WRITE-AUDIT-LOG.
+                CLOSE RATE-TABLE-FILE.
+                CLOSE AUDIT-LOG-FILE.
+                CLOSE ERROR-LOG-FILE.
