@@ -2,6 +2,43 @@
        IDENTIFICATION DIVISION.
       *AUTHOR. Axel CHABAN.
        PROGRAM-ID. DBBTEST.
+      *****************************************************************
+      *** Modification History                                     ***
+      *****************************************************************
+      *    2026-08-08  Pull DATE-JOUR from the DBBDATE business-date  *
+      *                service instead of a hardcoded literal.       *
+      *    2026-08-08  Read the daily mortgage-transaction file and   *
+      *                stamp each transaction with DATE-JOUR instead  *
+      *                of just displaying a tag and stopping.         *
+      *    2026-08-08  Write a control-total record (count and loan   *
+      *                amount) to the shared CONTROL-TOTAL-FILE so    *
+      *                DBBCTOT can reconcile this run against the     *
+      *                rest of the suite.                            *
+      *    2026-08-08  Validate each transaction right after it is    *
+      *                read; reject bad ones to the EXCEPTION-FILE    *
+      *                instead of letting them flow through.          *
+      *    2026-08-08  Append a run summary to the shared AUDIT-LOG   *
+      *                file on every run.                             *
+      *    2026-08-08  Accept a run-mode PARM so operations can run    *
+      *                a single-customer lookup or a validation-only  *
+      *                dry run in addition to normal full-file intake.*
+      *    2026-08-08  Check FILE STATUS after every OPEN/READ/WRITE   *
+      *                and log failures to the shared ERROR-LOG-FILE   *
+      *                instead of letting a bad status abend the step. *
+      *    2026-08-08  Set RETURN-CODE on a rejected transaction or a  *
+      *                logged file error so the job stream can tell a  *
+      *                bad run from a clean one.                       *
+      *    2026-08-08  Reject a non-positive loan term in validation   *
+      *                instead of letting it reach DBBAMORT's payment  *
+      *                calculation, where it divides by the term.      *
+      *    2026-08-08  Also reject a loan term over 480 months, the    *
+      *                size of DBBAMORT's schedule table; widen the    *
+      *                PARM-MODE move to respect LS-PARM-LEN instead   *
+      *                of assuming the full 8-byte field is valid;     *
+      *                and skip the control-total write for a LOOKUP   *
+      *                run, same as VALIDATE, so an ad hoc lookup      *
+      *                doesn't add its own record to CTLTOT.           *
+      *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. MAINFRAME.
@@ -10,19 +47,333 @@
       *****************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT MORTGAGE-TRANS-FILE
+               ASSIGN TO "MTGTRXIN"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MTGTRX-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+               ASSIGN TO "CTLTOT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTLTOT-STATUS.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "MTGEXCPT"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT ERROR-LOG-FILE
+               ASSIGN TO "ERRORLOG"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
       ****************************************************************
       *** File Section                                              ***
       *****************************************************************
        FILE SECTION.
+       FD  MORTGAGE-TRANS-FILE.
+       01  MORTGAGE-TRANS-RECORD.
+           COPY EPSMTCOM.
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           COPY EPSCTLTOT.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           COPY EPSEXCPT.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY EPSAUDIT.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           COPY EPSERRLG.
        WORKING-STORAGE SECTION.
-****** 01 CUSTOMER-COPY.
-******     COPY EPSMTCOM.
+       01 CUSTOMER-COPY.
+          COPY EPSMTCOM.
        01 DATE-JOUR PIC X(10).
-       PROCEDURE DIVISION.
+       01 BUSINESS-DATE PIC X(10).
+       01 WS-MTGTRX-STATUS PIC X(2).
+       01 WS-CTLTOT-STATUS PIC X(2).
+       01 WS-EXCPT-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-ERRLOG-STATUS PIC X(2).
+       01 WS-ERR-FILE-NAME PIC X(8).
+       01 WS-ERR-OPERATION PIC X(8).
+       01 WS-ERR-STATUS-CODE PIC X(2).
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+          88 WS-EOF-MTGTRX VALUE 'Y'.
+       01 WS-RECORD-VALID-SWITCH PIC X VALUE 'Y'.
+          88 WS-RECORD-VALID VALUE 'Y'.
+          88 WS-RECORD-INVALID VALUE 'N'.
+       01 WS-CTL-RECORD-COUNT PIC 9(7) VALUE 0.
+       01 WS-CTL-LOAN-TOTAL PIC 9(11)V99 VALUE 0.
+       01 WS-RECORDS-IN PIC 9(7) VALUE 0.
+       01 WS-VALIDATE-PASS-COUNT PIC 9(7) VALUE 0.
+       01 WS-VALIDATE-FAIL-COUNT PIC 9(7) VALUE 0.
+       01 WS-RUN-MODE PIC X(8) VALUE 'FULL'.
+          88 WS-MODE-FULL VALUE 'FULL'.
+          88 WS-MODE-LOOKUP VALUE 'LOOKUP'.
+          88 WS-MODE-VALIDATE VALUE 'VALIDATE'.
+       01 WS-LOOKUP-CUSTOMER-ID PIC X(10) VALUE SPACES.
+       01 WS-LOOKUP-FOUND-SWITCH PIC X VALUE 'N'.
+          88 WS-LOOKUP-FOUND VALUE 'Y'.
+       LINKAGE SECTION.
+       01 LS-PARM.
+          05 LS-PARM-LEN             PIC S9(4) COMP.
+          05 LS-PARM-DATA.
+             10 LS-PARM-MODE         PIC X(8).
+             10 LS-PARM-CUSTOMER-ID  PIC X(10).
+       PROCEDURE DIVISION USING LS-PARM.
                 DISPLAY 'AXELTESTDBB_N*1_04092023_VSCODE'.
+                PERFORM A005-GET-RUN-MODE.
                 PERFORM A010-AFFICHAGE-DATE.
+                PERFORM A020-OPEN-FILES.
+                PERFORM A030-READ-TRANSACTION.
+                PERFORM A040-PROCESS-TRANSACTION
+                    UNTIL WS-EOF-MTGTRX
+                       OR WS-LOOKUP-FOUND.
+                PERFORM A090-CLOSE-FILES.
+                STOP RUN.
+      *
+       A005-GET-RUN-MODE.
+                MOVE SPACES TO WS-RUN-MODE.
+                IF LS-PARM-LEN > 0
+                    IF LS-PARM-LEN > 8
+                        MOVE LS-PARM-DATA(1:8) TO WS-RUN-MODE
+                    ELSE
+                        MOVE LS-PARM-DATA(1:LS-PARM-LEN)
+                            TO WS-RUN-MODE(1:LS-PARM-LEN)
+                    END-IF
+                    IF WS-MODE-LOOKUP
+                        MOVE LS-PARM-CUSTOMER-ID
+                            TO WS-LOOKUP-CUSTOMER-ID
+                    END-IF
+                ELSE
+                    MOVE 'FULL' TO WS-RUN-MODE
+                END-IF.
+                DISPLAY 'RUN MODE      : ' WS-RUN-MODE.
       *
        A010-AFFICHAGE-DATE.
-                MOVE '2023-05-02' TO DATE-JOUR.
-                STOP RUN.
\ No newline at end of file
+                CALL 'DBBDATE' USING DATE-JOUR BUSINESS-DATE.
+                DISPLAY 'CALENDAR DATE : ' DATE-JOUR.
+                DISPLAY 'BUSINESS DATE : ' BUSINESS-DATE.
+      *
+       A020-OPEN-FILES.
+                OPEN EXTEND ERROR-LOG-FILE.
+                IF WS-ERRLOG-STATUS NOT = '00'
+                    DISPLAY 'UNABLE TO OPEN ERROR-LOG-FILE - STATUS '
+                        WS-ERRLOG-STATUS
+                END-IF.
+                OPEN INPUT MORTGAGE-TRANS-FILE.
+                IF WS-MTGTRX-STATUS NOT = '00'
+                    MOVE 'MTGTRXIN' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-MTGTRX-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND CONTROL-TOTAL-FILE.
+                IF WS-CTLTOT-STATUS NOT = '00'
+                    MOVE 'CTLTOT' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-CTLTOT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND EXCEPTION-FILE.
+                IF WS-EXCPT-STATUS NOT = '00'
+                    MOVE 'MTGEXCPT' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-EXCPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                OPEN EXTEND AUDIT-LOG-FILE.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'OPEN' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A030-READ-TRANSACTION.
+                READ MORTGAGE-TRANS-FILE
+                    AT END
+                        MOVE 'Y' TO WS-EOF-SWITCH
+                    NOT AT END
+                        MOVE MORTGAGE-TRANS-RECORD TO CUSTOMER-COPY
+                        ADD 1 TO WS-RECORDS-IN
+                END-READ.
+                IF WS-MTGTRX-STATUS NOT = '00'
+                  AND WS-MTGTRX-STATUS NOT = '10'
+                    MOVE 'MTGTRXIN' TO WS-ERR-FILE-NAME
+                    MOVE 'READ' TO WS-ERR-OPERATION
+                    MOVE WS-MTGTRX-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A040-PROCESS-TRANSACTION.
+                EVALUATE TRUE
+                    WHEN WS-MODE-LOOKUP
+                        PERFORM A042-LOOKUP-TRANSACTION
+                    WHEN WS-MODE-VALIDATE
+                        PERFORM A044-VALIDATE-ONLY-TRANSACTION
+                    WHEN OTHER
+                        PERFORM A046-FULL-PROCESS-TRANSACTION
+                END-EVALUATE.
+                IF NOT WS-LOOKUP-FOUND
+                    PERFORM A030-READ-TRANSACTION
+                END-IF.
+      *
+       A042-LOOKUP-TRANSACTION.
+                IF CM-CUSTOMER-ID OF CUSTOMER-COPY
+                        = WS-LOOKUP-CUSTOMER-ID
+                    PERFORM A025-VALIDATE-RECORD
+                    IF WS-RECORD-VALID
+                        MOVE DATE-JOUR
+                            TO CM-APPLICATION-DATE OF CUSTOMER-COPY
+                        DISPLAY 'TRANSACTION FOR : '
+                            CM-CUSTOMER-ID OF CUSTOMER-COPY
+                            ' STAMPED '
+                            CM-APPLICATION-DATE OF CUSTOMER-COPY
+                        ADD 1 TO WS-CTL-RECORD-COUNT
+                        ADD CM-LOAN-AMOUNT OF CUSTOMER-COPY
+                            TO WS-CTL-LOAN-TOTAL
+                    END-IF
+                    SET WS-LOOKUP-FOUND TO TRUE
+                END-IF.
+      *
+       A044-VALIDATE-ONLY-TRANSACTION.
+                PERFORM A025-VALIDATE-RECORD.
+                IF WS-RECORD-VALID
+                    DISPLAY 'VALID   : ' CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    ADD 1 TO WS-VALIDATE-PASS-COUNT
+                ELSE
+                    DISPLAY 'INVALID : ' CM-CUSTOMER-ID OF CUSTOMER-COPY
+                    ADD 1 TO WS-VALIDATE-FAIL-COUNT
+                END-IF.
+      *
+       A046-FULL-PROCESS-TRANSACTION.
+                PERFORM A025-VALIDATE-RECORD.
+                IF WS-RECORD-VALID
+                    MOVE DATE-JOUR
+                        TO CM-APPLICATION-DATE OF CUSTOMER-COPY
+                    DISPLAY 'TRANSACTION FOR : '
+                        CM-CUSTOMER-ID OF CUSTOMER-COPY
+                        ' STAMPED '
+                        CM-APPLICATION-DATE OF CUSTOMER-COPY
+                    ADD 1 TO WS-CTL-RECORD-COUNT
+                    ADD CM-LOAN-AMOUNT OF CUSTOMER-COPY
+                        TO WS-CTL-LOAN-TOTAL
+                END-IF.
+      *
+       A025-VALIDATE-RECORD.
+                SET WS-RECORD-VALID TO TRUE.
+                EVALUATE TRUE
+                    WHEN CM-CUSTOMER-ID OF CUSTOMER-COPY = SPACES
+                      OR CM-CUSTOMER-NAME OF CUSTOMER-COPY = SPACES
+                        MOVE 'REQD' TO EX-REASON-CODE
+                        MOVE 'REQUIRED FIELD MISSING'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-LOAN-AMOUNT OF CUSTOMER-COPY NOT > 0
+                        MOVE 'LOAN' TO EX-REASON-CODE
+                        MOVE 'LOAN AMOUNT NOT POSITIVE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-INTEREST-RATE OF CUSTOMER-COPY < 0.500
+                      OR CM-INTEREST-RATE OF CUSTOMER-COPY > 25.000
+                        MOVE 'RATE' TO EX-REASON-CODE
+                        MOVE 'INTEREST RATE NOT PLAUSIBLE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN CM-LOAN-TERM-MONTHS OF CUSTOMER-COPY NOT > 0
+                      OR CM-LOAN-TERM-MONTHS OF CUSTOMER-COPY > 480
+                        MOVE 'TERM' TO EX-REASON-CODE
+                        MOVE 'LOAN TERM OUT OF RANGE'
+                            TO EX-REASON-TEXT
+                        SET WS-RECORD-INVALID TO TRUE
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE.
+                IF WS-RECORD-INVALID
+                    PERFORM A027-WRITE-EXCEPTION
+                END-IF.
+      *
+       A027-WRITE-EXCEPTION.
+                MOVE 'DBBTEST' TO EX-PROGRAM-ID.
+                MOVE CM-CUSTOMER-ID OF CUSTOMER-COPY TO EX-CUSTOMER-ID.
+                MOVE BUSINESS-DATE TO EX-RUN-DATE.
+                WRITE EXCEPTION-RECORD.
+                IF WS-EXCPT-STATUS NOT = '00'
+                    MOVE 'MTGEXCPT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-EXCPT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+                IF RETURN-CODE < 4
+                    MOVE 4 TO RETURN-CODE
+                END-IF.
+      *
+       A080-WRITE-CONTROL-TOTAL.
+                MOVE 'DBBTEST' TO CT-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO CT-RUN-DATE.
+                MOVE WS-CTL-RECORD-COUNT TO CT-RECORD-COUNT.
+                MOVE WS-CTL-LOAN-TOTAL TO CT-LOAN-AMOUNT-TOTAL.
+                WRITE CONTROL-TOTAL-RECORD.
+                IF WS-CTLTOT-STATUS NOT = '00'
+                    MOVE 'CTLTOT' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-CTLTOT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A085-WRITE-AUDIT-LOG.
+                MOVE 'DBBTEST' TO AL-PROGRAM-ID.
+                MOVE BUSINESS-DATE TO AL-RUN-DATE.
+                MOVE WS-RECORDS-IN TO AL-RECORDS-IN.
+                IF WS-MODE-VALIDATE
+                    MOVE WS-VALIDATE-PASS-COUNT TO AL-RECORDS-OUT
+                    MOVE 'DRYRUN' TO AL-COMPLETION-STATUS
+                ELSE
+                    MOVE WS-CTL-RECORD-COUNT TO AL-RECORDS-OUT
+                    MOVE 'COMPLETE' TO AL-COMPLETION-STATUS
+                END-IF.
+                WRITE AUDIT-LOG-RECORD.
+                IF WS-AUDIT-STATUS NOT = '00'
+                    MOVE 'AUDITLOG' TO WS-ERR-FILE-NAME
+                    MOVE 'WRITE' TO WS-ERR-OPERATION
+                    MOVE WS-AUDIT-STATUS TO WS-ERR-STATUS-CODE
+                    PERFORM A099-WRITE-ERROR-LOG
+                END-IF.
+      *
+       A099-WRITE-ERROR-LOG.
+                MOVE 'DBBTEST' TO ER-PROGRAM-ID.
+                MOVE WS-ERR-FILE-NAME TO ER-FILE-NAME.
+                MOVE WS-ERR-OPERATION TO ER-OPERATION.
+                MOVE WS-ERR-STATUS-CODE TO ER-STATUS-CODE.
+                MOVE FUNCTION CURRENT-DATE TO ER-TIMESTAMP.
+                WRITE ERROR-LOG-RECORD.
+                IF RETURN-CODE < 8
+                    MOVE 8 TO RETURN-CODE
+                END-IF.
+      *
+       A090-CLOSE-FILES.
+                IF WS-MODE-VALIDATE
+                    DISPLAY 'RECORDS PASSED VALIDATION : '
+                        WS-VALIDATE-PASS-COUNT
+                    DISPLAY 'RECORDS FAILED VALIDATION : '
+                        WS-VALIDATE-FAIL-COUNT
+                ELSE
+                    IF WS-MODE-FULL
+                        PERFORM A080-WRITE-CONTROL-TOTAL
+                    END-IF
+                END-IF.
+                PERFORM A085-WRITE-AUDIT-LOG.
+                CLOSE MORTGAGE-TRANS-FILE.
+                CLOSE CONTROL-TOTAL-FILE.
+                CLOSE EXCEPTION-FILE.
+                CLOSE AUDIT-LOG-FILE.
+                CLOSE ERROR-LOG-FILE.
