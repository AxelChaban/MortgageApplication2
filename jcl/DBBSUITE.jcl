@@ -0,0 +1,51 @@
+//DBBSUITE JOB (ACCTNO),'MORTGAGE SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* DAILY MORTGAGE PROCESSING SUITE                                *
+//* CHAINS DBBTEST (TRANSACTION INTAKE) INTO DBBTEST2 (ONLINE      *
+//* ENTRY) INTO DBBTEST3 (AMORTIZATION/CHECKPOINT).  EACH STEP     *
+//* ONLY RUNS IF THE PRIOR STEP CAME BACK CLEAN.                   *
+//*****************************************************************
+//STEP010  EXEC PGM=DBBTEST,PARM='FULL'
+//STEPLIB  DD DSN=EPS.COBOL.LOADLIB,DISP=SHR
+//MTGTRXIN DD DSN=EPS.MTGTRX.INPUT,DISP=SHR
+//CTLTOT   DD DSN=EPS.CTLTOT.FILE,DISP=(MOD,KEEP,KEEP)
+//MTGEXCPT DD DSN=EPS.MTGEXCPT.FILE,DISP=(MOD,KEEP,KEEP)
+//AUDITLOG DD DSN=EPS.AUDITLOG.FILE,DISP=(MOD,KEEP,KEEP)
+//ERRORLOG DD DSN=EPS.ERRORLOG.FILE,DISP=(MOD,KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*
+//IFSTP020 IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=DBBTEST2
+//STEPLIB  DD DSN=EPS.COBOL.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=EPS.CUSTMAST.FILE,DISP=SHR
+//CTLTOT   DD DSN=EPS.CTLTOT.FILE,DISP=(MOD,KEEP,KEEP)
+//MTGEXCPT DD DSN=EPS.MTGEXCPT.FILE,DISP=(MOD,KEEP,KEEP)
+//AUDITLOG DD DSN=EPS.AUDITLOG.FILE,DISP=(MOD,KEEP,KEEP)
+//ERRORLOG DD DSN=EPS.ERRORLOG.FILE,DISP=(MOD,KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//*
+//IFSTP030 IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=DBBTEST3
+//STEPLIB  DD DSN=EPS.COBOL.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=EPS.CUSTMAST.FILE,DISP=SHR
+//RATETAB  DD DSN=EPS.RATETAB.FILE,DISP=SHR
+//AMORSCHD DD DSN=EPS.AMORSCHD.FILE,DISP=(MOD,KEEP,KEEP)
+//CTLTOT   DD DSN=EPS.CTLTOT.FILE,DISP=(MOD,KEEP,KEEP)
+//CKPTFILE DD DSN=EPS.CKPTFILE.FILE,DISP=(MOD,KEEP,KEEP)
+//MTGEXCPT DD DSN=EPS.MTGEXCPT.FILE,DISP=(MOD,KEEP,KEEP)
+//AUDITLOG DD DSN=EPS.AUDITLOG.FILE,DISP=(MOD,KEEP,KEEP)
+//ERRORLOG DD DSN=EPS.ERRORLOG.FILE,DISP=(MOD,KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//*
+//IFSTP040 IF (STEP030.RC = 0) THEN
+//STEP040  EXEC PGM=DBBCTOT
+//STEPLIB  DD DSN=EPS.COBOL.LOADLIB,DISP=SHR
+//CTLTOT   DD DSN=EPS.CTLTOT.FILE,DISP=SHR
+//AUDITLOG DD DSN=EPS.AUDITLOG.FILE,DISP=(MOD,KEEP,KEEP)
+//ERRORLOG DD DSN=EPS.ERRORLOG.FILE,DISP=(MOD,KEEP,KEEP)
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//
